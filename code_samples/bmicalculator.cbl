@@ -1,28 +1,174 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. "BMICALCULATOR"
+       PROGRAM-ID. "BMICALCULATOR".
 
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTERFILE ASSIGN TO "BMIROSTER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-CHECK-KEY.
 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+           SELECT BMIREPORT ASSIGN TO "BMIREPORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * One roster entry per employee being scored for the annual
+      * wellness program: an ID, which units their height/weight
+      * were submitted in, and the two measurements themselves.
+       FD ROSTERFILE.
+       01 ROSTERRECORD.
+           88 ENDOFROSTER                  VALUE HIGH-VALUES.
+           05 ROSTER-EMPLOYEEID            PIC 9(7).
+           05 ROSTER-UNITS                 PIC X.
+               88 ROSTER-IS-METRIC          VALUE "M".
+           05 ROSTER-HEIGHT                PIC 999V99.
+           05 ROSTER-WEIGHT                PIC 999V99.
+
+       FD BMIREPORT.
+       01 BMIREPORTLINE.
+           05 RPT-EMPLOYEEID                PIC 9(7).
+           05 FILLER                        PIC X(3)   VALUE SPACES.
+           05 RPT-BMI                       PIC ZZ9.99.
+           05 FILLER                        PIC X(3)   VALUE SPACES.
+           05 RPT-CATEGORY                  PIC X(15).
+
+       WORKING-STORAGE SECTION.
       * 9-> The value of the variable is numeric, and, in this case,
-      *     ranges from 0-999. 
-       01 WEIGHT PIC 999.
-       01 HEIGHT_INCHES PIC 999.
-      * V99 -> Implied decimal, allows decimal portion with two numbs. 
+      *     ranges from 0-999.
+       01 WEIGHT PIC 999V99.
+       01 HEIGHT_INCHES PIC 999V99.
+       01 WEIGHT_KG PIC 999V99.
+       01 HEIGHT_CM PIC 999V99.
+      * V99 -> Implied decimal, allows decimal portion with two numbs.
        01 BMI PIC 999V99.
 
+       01 WS-ROSTER-CHECK-KEY PIC XX.
+
+      * Units toggle: "I" (imperial, inches/pounds) is the original
+      * default so existing interactive behavior doesn't change
+      * unless the user asks for metric.
+       01 WS-UNITS-CHOICE PIC X VALUE "I".
+           88 IMPERIAL-UNITS VALUE "I".
+           88 METRIC-UNITS   VALUE "M".
+
+       01 WS-BMI-CATEGORY PIC X(15).
+
+      * Batch/roster mode: passing "BATCH" on the command line scores
+      * every record in BMIROSTER.DAT instead of prompting for one
+      * person interactively, the way the wellness program needs to
+      * run the whole employee roster in a single pass.
+       01 WS-COMMAND-LINE PIC X(80).
+       01 WS-BATCH-MODE PIC X VALUE "N".
+           88 BATCH-MODE-ON VALUE "Y".
+
        PROCEDURE DIVISION.
        0100-START-HERE .
-           DISPLAY "Enter your height in inches.".
-           ACCEPT HEIGHT_INCHES.
-           DISPLAY "Enter your wight in pounds".
-           ACCEPT WEIGHT.
+           MOVE "N" TO WS-BATCH-MODE.
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+           IF WS-COMMAND-LINE(1:5) = "BATCH"
+               SET BATCH-MODE-ON TO TRUE
+           END-IF.
+
+           IF BATCH-MODE-ON
+               PERFORM 0400-RUN-BATCH-ROSTER THRU 0400-END
+           ELSE
+               PERFORM 0200-RUN-INTERACTIVE
+           END-IF.
+           STOP RUN.
+       0100-END.
+
+       0200-RUN-INTERACTIVE.
+           DISPLAY "Enter units - I for inches/pounds, "
+                   "M for centimeters/kilograms.".
+           ACCEPT WS-UNITS-CHOICE.
+
+           IF METRIC-UNITS
+               DISPLAY "Enter your height in centimeters."
+               ACCEPT HEIGHT_CM
+               DISPLAY "Enter your weight in kilograms."
+               ACCEPT WEIGHT_KG
+           ELSE
+               DISPLAY "Enter your height in inches."
+               ACCEPT HEIGHT_INCHES
+               DISPLAY "Enter your wight in pounds"
+               ACCEPT WEIGHT
+           END-IF.
+
+           PERFORM 0300-COMPUTE-BMI.
+           PERFORM 0350-CLASSIFY-BMI.
+           DISPLAY "Your BMI is: ", BMI, " (", WS-BMI-CATEGORY, ")".
+       0200-END.
+
       * Calculation of BMI, COMPUTE is a reserved verb.
-      * (The COMPUTE command assigns the value of an arithmetic 
-      * expression to a specified reference. 
+      * (The COMPUTE command assigns the value of an arithmetic
+      * expression to a specified reference.
       * The COMPUTE keyword cannot be abbreviated.)
-           COMPUTE BMI = WEIGHT*703/(HEIGHT_INCHES*HEIGHT_INCHES).
-           DISPLAY "Your BMI is: ", BMI.
-           STOP RUN.
+       0300-COMPUTE-BMI.
+           IF METRIC-UNITS
+      * Metric BMI = kg / (m*m) = kg*10000 / (cm*cm).
+               COMPUTE BMI = WEIGHT_KG * 10000
+                   / (HEIGHT_CM * HEIGHT_CM)
+           ELSE
+               COMPUTE BMI = WEIGHT * 703
+                   / (HEIGHT_INCHES * HEIGHT_INCHES)
+           END-IF.
+       0300-END.
+
+      * CDC BMI bands, so the reader doesn't have to look the ranges
+      * up themselves every time they see a raw number.
+       0350-CLASSIFY-BMI.
+           EVALUATE TRUE
+               WHEN BMI < 18.5
+                   MOVE "UNDERWEIGHT" TO WS-BMI-CATEGORY
+               WHEN BMI < 25.0
+                   MOVE "NORMAL" TO WS-BMI-CATEGORY
+               WHEN BMI < 30.0
+                   MOVE "OVERWEIGHT" TO WS-BMI-CATEGORY
+               WHEN OTHER
+                   MOVE "OBESE" TO WS-BMI-CATEGORY
+           END-EVALUATE.
+       0350-END.
+
+       0400-RUN-BATCH-ROSTER.
+           OPEN INPUT ROSTERFILE.
+           IF WS-ROSTER-CHECK-KEY NOT = "00"
+               DISPLAY "Non-zero file status: ", WS-ROSTER-CHECK-KEY
+               MOVE 8 TO RETURN-CODE
+               GO TO 0400-END
+           END-IF.
+           OPEN OUTPUT BMIREPORT.
+
+           READ ROSTERFILE
+               AT END SET ENDOFROSTER TO TRUE
+           END-READ.
+           PERFORM 0420-SCORE-ROSTER-ENTRY UNTIL ENDOFROSTER.
+
+           CLOSE ROSTERFILE, BMIREPORT.
+       0400-END.
+
+       0420-SCORE-ROSTER-ENTRY.
+           IF ROSTER-IS-METRIC
+               SET METRIC-UNITS TO TRUE
+               MOVE ROSTER-HEIGHT TO HEIGHT_CM
+               MOVE ROSTER-WEIGHT TO WEIGHT_KG
+           ELSE
+               SET IMPERIAL-UNITS TO TRUE
+               MOVE ROSTER-HEIGHT TO HEIGHT_INCHES
+               MOVE ROSTER-WEIGHT TO WEIGHT
+           END-IF.
+           PERFORM 0300-COMPUTE-BMI.
+           PERFORM 0350-CLASSIFY-BMI.
+
+           MOVE SPACES TO BMIREPORTLINE.
+           MOVE ROSTER-EMPLOYEEID TO RPT-EMPLOYEEID.
+           MOVE BMI TO RPT-BMI.
+           MOVE WS-BMI-CATEGORY TO RPT-CATEGORY.
+           WRITE BMIREPORTLINE AFTER ADVANCING 1 LINE.
+
+           READ ROSTERFILE
+               AT END SET ENDOFROSTER TO TRUE
+           END-READ.
+       0420-END.
+
        END PROGRAM BMICALCULATOR.
