@@ -5,12 +5,23 @@
        INPUT-OUTPUT SECTION. 
        FILE-CONTROL. 
             SELECT PETSALESFILE ASSIGN TO "PETSTORESALES.DAT"
-              ORGANIZATION IS LINE SEQUENTIAL.
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-SALES-CHECK-KEY.
             SELECT PETSALESREPORT ASSIGN TO "PETSALESREPORT.DAT"
               ORGANIZATION IS LINE SEQUENTIAL.
-       
-       DATA DIVISION. 
-       FILE SECTION. 
+            SELECT INVENTORYREPORT ASSIGN TO "INVENTORYMOVEMENT.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT REORDERTHRESHOLDS ASSIGN TO "REORDERLEVELS.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-THRESHOLD-CHECK-KEY.
+            SELECT CUSTOMERHISTORY ASSIGN TO "CUSTOMERHISTORY.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-HISTORY-CHECK-KEY.
+            SELECT NEWCUSTOMERHISTORY ASSIGN TO "CUSTOMERHISTORY.NEW"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
        FD PETSALESFILE.
        01 SALESDETAILS.
           88 ENDOFSALESFILES                       VALUE HIGH-VALUES.
@@ -24,15 +35,90 @@
              05 QUANTITY         PIC 99999.
        FD PETSALESREPORT.
        01 PRINT-LINE             PIC X(132).
+       FD INVENTORYREPORT.
+       01 INV-PRINT-LINE         PIC X(132).
+       FD REORDERTHRESHOLDS.
+       01 REORDER-RECORD.
+          05 RT-DESCRIPTION      PIC X(20).
+          05 RT-REORDER-POINT    PIC 9(7).
+       FD CUSTOMERHISTORY.
+       01 HISTORY-RECORD.
+          05 CH-CUSTOMER-ID      PIC 9(7).
+          05 CH-PURCHASE-COUNT   PIC 9(5).
+          05 CH-TOTAL-SPEND      PIC 9(8)V99.
+       FD NEWCUSTOMERHISTORY.
+       01 NEW-HISTORY-RECORD.
+          05 NEW-CH-CUSTOMER-ID    PIC 9(7).
+          05 NEW-CH-PURCHASE-COUNT PIC 9(5).
+          05 NEW-CH-TOTAL-SPEND    PIC 9(8)V99.
 
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
+       01 WS-SALES-CHECK-KEY     PIC XX.
+       01 WS-THRESHOLD-CHECK-KEY PIC XX.
+       01 WS-HISTORY-CHECK-KEY   PIC XX.
        01 WS-FIELDS.
-          05 WS-SUBTOT-QUANT     PIC 999.
-          05 WS-TOTAL-QUAT       PIC 999.
-          05 WS-ITEM-SUBTOTAL    PIC 9(6)V99.
-          05 WS-ITEM-TOTAL       PIC 9(6)V99.
-          05 WS-TOTAL-SALE       PIC 9(7)V99.
-          05 WS-INDEX            PIC 999.
+          05 WS-SUBTOT-QUANT     PIC 999            VALUE ZERO.
+          05 WS-TOTAL-QUAT       PIC 999            VALUE ZERO.
+          05 WS-ITEM-SUBTOTAL    PIC 9(6)V99         VALUE ZERO.
+          05 WS-ITEM-TOTAL       PIC 9(6)V99         VALUE ZERO.
+          05 WS-TOTAL-SALE       PIC 9(7)V99         VALUE ZERO.
+          05 WS-INDEX            PIC 999            VALUE ZERO.
+
+       01 WS-INVENTORY-COUNT     PIC 999            VALUE ZERO.
+       01 WS-INVENTORY-TABLE.
+          05 WS-INVENTORY-ENTRY OCCURS 50 TIMES
+                INDEXED BY INV-IDX.
+             10 WS-INV-DESCRIPTION  PIC X(20)       VALUE SPACES.
+             10 WS-INV-QUANTITY     PIC 9(7)        VALUE ZERO.
+             10 WS-INV-DOLLARS      PIC 9(7)V99     VALUE ZERO.
+             10 WS-INV-RANKED       PIC X           VALUE "N".
+                88 INV-ALREADY-RANKED               VALUE "Y".
+
+       01 WS-RANK-FIELDS.
+          05 WS-RANK-COUNT          PIC 99          VALUE ZERO.
+          05 WS-RANK-MAX-QUANTITY   PIC 9(7)        VALUE ZERO.
+          05 WS-RANK-MAX-DOLLARS    PIC 9(7)V99     VALUE ZERO.
+          05 WS-RANK-MAX-IDX        PIC 999         VALUE ZERO.
+
+       01 WS-THRESHOLD-COUNT     PIC 999            VALUE ZERO.
+       01 WS-THRESHOLD-TABLE.
+          05 WS-THRESHOLD-ENTRY OCCURS 50 TIMES
+                INDEXED BY THR-IDX.
+             10 WS-THR-DESCRIPTION  PIC X(20)       VALUE SPACES.
+             10 WS-THR-REORDER-PT   PIC 9(7)        VALUE ZERO.
+
+       01 WS-THRESHOLD-EOF-FLAG  PIC X              VALUE "N".
+          88 THRESHOLD-AT-EOF                       VALUE "Y".
+
+       01 WS-HISTORY-COUNT       PIC 999            VALUE ZERO.
+       01 WS-HISTORY-TABLE.
+          05 WS-HISTORY-ENTRY OCCURS 50 TIMES
+                INDEXED BY HIST-IDX.
+             10 WS-HIST-CUSTOMER-ID    PIC 9(7)     VALUE ZERO.
+             10 WS-HIST-PURCHASE-COUNT PIC 9(5)     VALUE ZERO.
+             10 WS-HIST-TOTAL-SPEND    PIC 9(8)V99  VALUE ZERO.
+
+       01 WS-HISTORY-EOF-FLAG    PIC X              VALUE "N".
+          88 HISTORY-AT-EOF                         VALUE "Y".
+
+       01 WS-LOYALTY-FIELDS.
+          05 WS-LOYALTY-PURCHASE-THRESHOLD PIC 9(5)    VALUE 5.
+          05 WS-LOYALTY-SPEND-THRESHOLD    PIC 9(8)V99 VALUE 500.00.
+          05 WS-LOYALTY-DISCOUNT-PCT       PIC V99     VALUE .10.
+          05 WS-DISCOUNT-AMOUNT            PIC 9(6)V99 VALUE ZERO.
+
+      * Set to "N" when WS-HISTORY-TABLE is already full of 50 other
+      * customers and this one has no slot -- the purchase-count/
+      * spend bump below is skipped rather than applied against
+      * whatever HIST-IDX last happened to hold.
+       01 WS-HIST-SLOT-VALID     PIC X              VALUE "Y".
+
+      * Set only once PETSALESREPORT/INVENTORYREPORT/NEWCUSTOMERHISTORY
+      * have all been OPENed, so an early abort on a PETSALESFILE open
+      * failure can skip the CLOSE list in 9000-END-PROGRAM instead of
+      * touching files that were never opened.
+       01 WS-FILES-OPEN-FLAG     PIC X              VALUE "N".
+          88 FILES-ARE-OPEN                         VALUE "Y".
 
        01 WS-DATE.
           05 WS-YEAR             PIC 99.
@@ -40,7 +126,7 @@
           05 WS-DAY              PIC 99.
 
        01 HEADING-LINE.
-          05 FILLER              PIC X(45).
+          05 FILLER              PIC X(45)         VALUE SPACES.
           05 FILLER              PIC X(21)         VALUE
                 'PET SUPPLIES AND MORE'.
 
@@ -71,9 +157,454 @@
        01 DETAIL-SUBTOTAL-LINE1.
           05 FILLER              PIC X(20)         VALUE SPACES.
           05 DET-LASTNAME        PIC X(15)         VALUE "QUANTITY: ".
-          05 FILLER              PIC XX.
+          05 DET-SUBTOT-QUANT    PIC ZZ9.
           05 FILLER              PIC X(14)         VALUE " SUB-TOTAL : "
                                                                       .
           05 FILLER              PIC X(1)          VALUE SPACES.
           05 DET-SUBTOT-SALES    PIC $$,$$$,$$9.99.
-          05 FILLER              PIC X(3)          VALUE SPACES.
\ No newline at end of file
+          05 FILLER              PIC X(3)          VALUE SPACES.
+
+       01 DISCOUNT-LINE.
+          05 FILLER              PIC X(20)         VALUE SPACES.
+          05 FILLER              PIC X(19)         VALUE
+                'LOYALTY DISCOUNT: '.
+          05 FILLER              PIC X(1)          VALUE "-".
+          05 DL-AMOUNT           PIC $,$$9.99.
+
+       01 CUSTOMER-LINE.
+          05 FILLER              PIC X(5)          VALUE SPACES.
+          05 FILLER              PIC X(13)
+                VALUE "CUSTOMER ID: ".
+          05 CL-CUSTOMER-ID      PIC 9(7).
+          05 FILLER              PIC X(3)          VALUE SPACES.
+          05 CL-LASTNAME         PIC X(15).
+          05 FILLER              PIC X(1)          VALUE SPACES.
+          05 CL-FIRSTNAME        PIC X(15).
+
+       01 GRAND-TOTAL-LINE.
+          05 FILLER              PIC X(20)         VALUE SPACES.
+          05 FILLER              PIC X(15)
+                VALUE "GRAND TOTAL: ".
+          05 GT-TOTAL-QUANT      PIC ZZ9.
+          05 FILLER              PIC X(14)         VALUE " SUB-TOTAL : "
+                                                                      .
+          05 FILLER              PIC X(1)          VALUE SPACES.
+          05 GT-TOTAL-SALES      PIC $$,$$$,$$9.99.
+          05 FILLER              PIC X(3)          VALUE SPACES.
+
+       01 INV-HEADING-LINE.
+          05 FILLER              PIC X(45)         VALUE SPACES.
+          05 FILLER              PIC X(28)         VALUE
+                'INVENTORY MOVEMENT SUMMARY'.
+
+       01 INV-HEADING-LINE1.
+          05 FILLER              PIC X(5)          VALUE SPACES.
+          05 FILLER              PIC X(16)         VALUE
+                                                     'ITEM DESCRIPTION'.
+          05 FILLER              PIC X(20)         VALUE SPACES.
+          05 FILLER              PIC X(11)         VALUE 'QUANTITY'.
+
+       01 INV-DETAIL-LINE.
+          05 FILLER              PIC X(5)          VALUE SPACES.
+          05 IL-DESCRIPTION      PIC X(20)         VALUE SPACES.
+          05 FILLER              PIC X(20)         VALUE SPACES.
+          05 IL-QUANTITY         PIC ZZZ,ZZ9.
+
+       01 RANK-HEADING-LINE.
+          05 FILLER              PIC X(45)         VALUE SPACES.
+          05 RH-TITLE            PIC X(30)         VALUE SPACES.
+
+       01 RANK-HEADING-LINE1.
+          05 FILLER              PIC X(5)          VALUE SPACES.
+          05 FILLER              PIC X(5)          VALUE 'RANK'.
+          05 FILLER              PIC X(5)          VALUE SPACES.
+          05 FILLER              PIC X(16)         VALUE
+                                                     'ITEM DESCRIPTION'.
+          05 FILLER              PIC X(14)         VALUE SPACES.
+          05 FILLER              PIC X(11)         VALUE 'AMOUNT'.
+
+       01 RANK-DETAIL-LINE.
+          05 FILLER              PIC X(5)          VALUE SPACES.
+          05 RL-RANK             PIC Z9.
+          05 FILLER              PIC X(4)          VALUE SPACES.
+          05 RL-DESCRIPTION      PIC X(20)         VALUE SPACES.
+          05 FILLER              PIC X(10)         VALUE SPACES.
+          05 RL-QUANTITY         PIC ZZZ,ZZ9.
+
+       01 RANK-DETAIL-DOLLAR-LINE.
+          05 FILLER              PIC X(5)          VALUE SPACES.
+          05 RD-RANK             PIC Z9.
+          05 FILLER              PIC X(4)          VALUE SPACES.
+          05 RD-DESCRIPTION      PIC X(20)         VALUE SPACES.
+          05 FILLER              PIC X(6)          VALUE SPACES.
+          05 RD-DOLLARS          PIC $ZZZ,ZZZ,ZZ9.99.
+
+       01 ALERT-HEADING-LINE.
+          05 FILLER              PIC X(45)         VALUE SPACES.
+          05 FILLER              PIC X(24)         VALUE
+                'LOW-STOCK REORDER ALERT'.
+
+       01 ALERT-HEADING-LINE1.
+          05 FILLER              PIC X(5)          VALUE SPACES.
+          05 FILLER              PIC X(16)         VALUE
+                                                     'ITEM DESCRIPTION'.
+          05 FILLER              PIC X(7)          VALUE SPACES.
+          05 FILLER              PIC X(11)         VALUE 'UNITS SOLD'.
+          05 FILLER              PIC X(4)          VALUE SPACES.
+          05 FILLER              PIC X(14)         VALUE
+                                                     'REORDER POINT'.
+
+       01 ALERT-DETAIL-LINE.
+          05 FILLER              PIC X(5)          VALUE SPACES.
+          05 AL-DESCRIPTION      PIC X(20)         VALUE SPACES.
+          05 FILLER              PIC X(8)          VALUE SPACES.
+          05 AL-QUANTITY         PIC ZZZ,ZZ9.
+          05 FILLER              PIC X(5)          VALUE SPACES.
+          05 AL-THRESHOLD        PIC ZZZ,ZZ9.
+          05 FILLER              PIC X(4)          VALUE SPACES.
+          05 FILLER              PIC X(17)         VALUE
+                '*** REORDER ***'.
+
+       PROCEDURE DIVISION.
+       0100-PRINT-SALES-REPORT.
+           PERFORM 0050-LOAD-REORDER-THRESHOLDS.
+           PERFORM 0060-LOAD-CUSTOMER-HISTORY.
+           OPEN INPUT PETSALESFILE.
+           IF WS-SALES-CHECK-KEY NOT = "00"
+               DISPLAY "Non-zero file status: ", WS-SALES-CHECK-KEY
+               MOVE 8 TO RETURN-CODE
+               GO TO 9000-END-PROGRAM
+           END-IF.
+           OPEN OUTPUT PETSALESREPORT.
+           OPEN OUTPUT INVENTORYREPORT.
+           OPEN OUTPUT NEWCUSTOMERHISTORY.
+           SET FILES-ARE-OPEN TO TRUE.
+           PERFORM 0150-PRINT-HEADINGS.
+           READ PETSALESFILE
+               AT END SET ENDOFSALESFILES TO TRUE
+           END-READ.
+           PERFORM 0200-PRINT-CUSTOMER-SALES THRU 0200-END
+              UNTIL ENDOFSALESFILES.
+           PERFORM 0300-PRINT-GRAND-TOTAL.
+           PERFORM 0400-PRINT-INVENTORY-REPORT THRU 0400-END.
+           PERFORM 0500-PRINT-TOP-SELLERS-BY-QUANTITY THRU 0500-END.
+           PERFORM 0600-PRINT-TOP-SELLERS-BY-DOLLARS THRU 0600-END.
+           PERFORM 0700-PRINT-REORDER-ALERTS THRU 0700-END.
+           PERFORM 0800-WRITE-CUSTOMER-HISTORY THRU 0800-END.
+           PERFORM 9000-END-PROGRAM.
+
+       0060-LOAD-CUSTOMER-HISTORY.
+           OPEN INPUT CUSTOMERHISTORY.
+           IF WS-HISTORY-CHECK-KEY = "00"
+               READ CUSTOMERHISTORY
+                   AT END SET HISTORY-AT-EOF TO TRUE
+               END-READ
+               PERFORM UNTIL HISTORY-AT-EOF
+                   IF WS-HISTORY-COUNT < 50
+                       ADD 1 TO WS-HISTORY-COUNT
+                       SET HIST-IDX TO WS-HISTORY-COUNT
+                       MOVE CH-CUSTOMER-ID
+                           TO WS-HIST-CUSTOMER-ID(HIST-IDX)
+                       MOVE CH-PURCHASE-COUNT
+                           TO WS-HIST-PURCHASE-COUNT(HIST-IDX)
+                       MOVE CH-TOTAL-SPEND
+                           TO WS-HIST-TOTAL-SPEND(HIST-IDX)
+                   ELSE
+                       DISPLAY "CUSTOMERHISTORY.DAT: table full at "
+                               "50 entries, ignoring customer ",
+                               CH-CUSTOMER-ID
+                   END-IF
+                   READ CUSTOMERHISTORY
+                       AT END SET HISTORY-AT-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE CUSTOMERHISTORY
+           END-IF.
+
+       0050-LOAD-REORDER-THRESHOLDS.
+           OPEN INPUT REORDERTHRESHOLDS.
+           IF WS-THRESHOLD-CHECK-KEY = "00"
+               READ REORDERTHRESHOLDS
+                   AT END SET THRESHOLD-AT-EOF TO TRUE
+               END-READ
+               PERFORM UNTIL THRESHOLD-AT-EOF
+                   IF WS-THRESHOLD-COUNT < 50
+                       ADD 1 TO WS-THRESHOLD-COUNT
+                       SET THR-IDX TO WS-THRESHOLD-COUNT
+                       MOVE RT-DESCRIPTION
+                           TO WS-THR-DESCRIPTION(THR-IDX)
+                       MOVE RT-REORDER-POINT
+                           TO WS-THR-REORDER-PT(THR-IDX)
+                   ELSE
+                       DISPLAY "REORDERLEVELS.DAT: table full at "
+                               "50 entries, ignoring ", RT-DESCRIPTION
+                   END-IF
+                   READ REORDERTHRESHOLDS
+                       AT END SET THRESHOLD-AT-EOF TO TRUE
+                   END-READ
+               END-PERFORM
+               CLOSE REORDERTHRESHOLDS
+           END-IF.
+
+       0150-PRINT-HEADINGS.
+           WRITE PRINT-LINE FROM HEADING-LINE
+              AFTER ADVANCING PAGE.
+           WRITE PRINT-LINE FROM HEADING-LINE1
+              AFTER ADVANCING 2 LINES.
+
+       0200-PRINT-CUSTOMER-SALES.
+           MOVE CUSTOMER-ID TO CL-CUSTOMER-ID.
+           MOVE LASTNAME TO CL-LASTNAME.
+           MOVE FIRSTNAME TO CL-FIRSTNAME.
+           WRITE PRINT-LINE FROM CUSTOMER-LINE
+              AFTER ADVANCING 2 LINES.
+           MOVE ZERO TO WS-ITEM-SUBTOTAL.
+           MOVE ZERO TO WS-SUBTOT-QUANT.
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+                 UNTIL WS-INDEX > 3
+               IF DESCRIPTION(WS-INDEX) NOT = SPACES
+                   PERFORM 0210-PRINT-ITEM-DETAIL
+               END-IF
+           END-PERFORM.
+           PERFORM 0225-APPLY-LOYALTY-DISCOUNT.
+           PERFORM 0220-PRINT-CUSTOMER-SUBTOTAL.
+           READ PETSALESFILE
+               AT END SET ENDOFSALESFILES TO TRUE
+           END-READ.
+
+       0200-END.
+
+       0210-PRINT-ITEM-DETAIL.
+           MOVE DESCRIPTION(WS-INDEX) TO DET-DESCRIPTION.
+           MOVE PRICE(WS-INDEX) TO DET-PRICE.
+           MOVE QUANTITY(WS-INDEX) TO DET-QUANTITY.
+           COMPUTE WS-ITEM-TOTAL ROUNDED =
+              PRICE(WS-INDEX) * QUANTITY(WS-INDEX).
+           MOVE WS-ITEM-TOTAL TO DET-ITEM-TOTAL.
+           WRITE PRINT-LINE FROM DETAIL-LINE
+              AFTER ADVANCING 1 LINE.
+           ADD WS-ITEM-TOTAL TO WS-ITEM-SUBTOTAL.
+           ADD QUANTITY(WS-INDEX) TO WS-SUBTOT-QUANT.
+           PERFORM 0230-ACCUMULATE-INVENTORY.
+
+       0225-APPLY-LOYALTY-DISCOUNT.
+           MOVE "Y" TO WS-HIST-SLOT-VALID.
+           SET HIST-IDX TO 1.
+           SEARCH WS-HISTORY-ENTRY
+               AT END
+                   IF WS-HISTORY-COUNT < 50
+                       ADD 1 TO WS-HISTORY-COUNT
+                       SET HIST-IDX TO WS-HISTORY-COUNT
+                       MOVE CUSTOMER-ID
+                           TO WS-HIST-CUSTOMER-ID(HIST-IDX)
+                   ELSE
+                       MOVE "N" TO WS-HIST-SLOT-VALID
+                       DISPLAY "CUSTOMERHISTORY table full at 50 "
+                               "entries, skipping loyalty check for "
+                               "customer ", CUSTOMER-ID
+                   END-IF
+               WHEN WS-HIST-CUSTOMER-ID(HIST-IDX) = CUSTOMER-ID
+                   CONTINUE
+           END-SEARCH.
+           IF WS-HIST-SLOT-VALID = "Y"
+               IF WS-HIST-PURCHASE-COUNT(HIST-IDX) >=
+                  WS-LOYALTY-PURCHASE-THRESHOLD
+                  OR WS-HIST-TOTAL-SPEND(HIST-IDX) >=
+                     WS-LOYALTY-SPEND-THRESHOLD
+                   COMPUTE WS-DISCOUNT-AMOUNT ROUNDED =
+                      WS-ITEM-SUBTOTAL * WS-LOYALTY-DISCOUNT-PCT
+                   SUBTRACT WS-DISCOUNT-AMOUNT FROM WS-ITEM-SUBTOTAL
+                   MOVE WS-DISCOUNT-AMOUNT TO DL-AMOUNT
+                   WRITE PRINT-LINE FROM DISCOUNT-LINE
+                      AFTER ADVANCING 1 LINE
+               END-IF
+               ADD 1 TO WS-HIST-PURCHASE-COUNT(HIST-IDX)
+               ADD WS-ITEM-SUBTOTAL TO WS-HIST-TOTAL-SPEND(HIST-IDX)
+           END-IF.
+
+       0230-ACCUMULATE-INVENTORY.
+           SET INV-IDX TO 1.
+           SEARCH WS-INVENTORY-ENTRY
+               AT END
+                   IF WS-INVENTORY-COUNT < 50
+                       ADD 1 TO WS-INVENTORY-COUNT
+                       SET INV-IDX TO WS-INVENTORY-COUNT
+                       MOVE DESCRIPTION(WS-INDEX)
+                           TO WS-INV-DESCRIPTION(INV-IDX)
+                       MOVE QUANTITY(WS-INDEX)
+                           TO WS-INV-QUANTITY(INV-IDX)
+                       MOVE WS-ITEM-TOTAL
+                           TO WS-INV-DOLLARS(INV-IDX)
+                   ELSE
+                       DISPLAY "Inventory movement table full at 50 "
+                               "items, not tracking ",
+                               DESCRIPTION(WS-INDEX)
+                   END-IF
+               WHEN WS-INV-DESCRIPTION(INV-IDX) = DESCRIPTION(WS-INDEX)
+                   ADD QUANTITY(WS-INDEX)
+                       TO WS-INV-QUANTITY(INV-IDX)
+                   ADD WS-ITEM-TOTAL
+                       TO WS-INV-DOLLARS(INV-IDX)
+           END-SEARCH.
+
+       0220-PRINT-CUSTOMER-SUBTOTAL.
+           WRITE PRINT-LINE FROM DETAIL-SUBTOTAL-LINE
+              AFTER ADVANCING 1 LINE.
+           MOVE WS-SUBTOT-QUANT TO DET-SUBTOT-QUANT.
+           MOVE WS-ITEM-SUBTOTAL TO DET-SUBTOT-SALES.
+           WRITE PRINT-LINE FROM DETAIL-SUBTOTAL-LINE1
+              AFTER ADVANCING 1 LINE.
+           ADD WS-SUBTOT-QUANT TO WS-TOTAL-QUAT.
+           ADD WS-ITEM-SUBTOTAL TO WS-TOTAL-SALE.
+
+       0300-PRINT-GRAND-TOTAL.
+           MOVE WS-TOTAL-QUAT TO GT-TOTAL-QUANT.
+           MOVE WS-TOTAL-SALE TO GT-TOTAL-SALES.
+           WRITE PRINT-LINE FROM GRAND-TOTAL-LINE
+              AFTER ADVANCING 2 LINES.
+
+       0400-PRINT-INVENTORY-REPORT.
+           WRITE INV-PRINT-LINE FROM INV-HEADING-LINE
+              AFTER ADVANCING PAGE.
+           WRITE INV-PRINT-LINE FROM INV-HEADING-LINE1
+              AFTER ADVANCING 2 LINES.
+           PERFORM VARYING INV-IDX FROM 1 BY 1
+                 UNTIL INV-IDX > WS-INVENTORY-COUNT
+               MOVE WS-INV-DESCRIPTION(INV-IDX) TO IL-DESCRIPTION
+               MOVE WS-INV-QUANTITY(INV-IDX) TO IL-QUANTITY
+               WRITE INV-PRINT-LINE FROM INV-DETAIL-LINE
+                  AFTER ADVANCING 1 LINE
+           END-PERFORM.
+
+       0400-END.
+
+       0500-PRINT-TOP-SELLERS-BY-QUANTITY.
+           PERFORM VARYING INV-IDX FROM 1 BY 1
+                 UNTIL INV-IDX > WS-INVENTORY-COUNT
+               MOVE "N" TO WS-INV-RANKED(INV-IDX)
+           END-PERFORM.
+           MOVE "TOP 10 ITEMS BY UNITS SOLD" TO RH-TITLE.
+           WRITE INV-PRINT-LINE FROM RANK-HEADING-LINE
+              AFTER ADVANCING PAGE.
+           WRITE INV-PRINT-LINE FROM RANK-HEADING-LINE1
+              AFTER ADVANCING 2 LINES.
+           MOVE ZERO TO WS-RANK-COUNT.
+           PERFORM UNTIL WS-RANK-COUNT = 10
+                 OR WS-RANK-COUNT = WS-INVENTORY-COUNT
+               MOVE ZERO TO WS-RANK-MAX-QUANTITY
+               MOVE ZERO TO WS-RANK-MAX-IDX
+               PERFORM VARYING INV-IDX FROM 1 BY 1
+                     UNTIL INV-IDX > WS-INVENTORY-COUNT
+                   IF NOT INV-ALREADY-RANKED(INV-IDX) AND
+                      WS-INV-QUANTITY(INV-IDX) > WS-RANK-MAX-QUANTITY
+                       MOVE WS-INV-QUANTITY(INV-IDX)
+                           TO WS-RANK-MAX-QUANTITY
+                       SET WS-RANK-MAX-IDX TO INV-IDX
+                   END-IF
+               END-PERFORM
+               IF WS-RANK-MAX-IDX = ZERO
+                   MOVE 10 TO WS-RANK-COUNT
+               ELSE
+                   ADD 1 TO WS-RANK-COUNT
+                   SET INV-IDX TO WS-RANK-MAX-IDX
+                   MOVE "Y" TO WS-INV-RANKED(INV-IDX)
+                   MOVE WS-RANK-COUNT TO RL-RANK
+                   MOVE WS-INV-DESCRIPTION(INV-IDX) TO RL-DESCRIPTION
+                   MOVE WS-RANK-MAX-QUANTITY TO RL-QUANTITY
+                   WRITE INV-PRINT-LINE FROM RANK-DETAIL-LINE
+                      AFTER ADVANCING 1 LINE
+               END-IF
+           END-PERFORM.
+
+       0500-END.
+
+       0600-PRINT-TOP-SELLERS-BY-DOLLARS.
+           PERFORM VARYING INV-IDX FROM 1 BY 1
+                 UNTIL INV-IDX > WS-INVENTORY-COUNT
+               MOVE "N" TO WS-INV-RANKED(INV-IDX)
+           END-PERFORM.
+           MOVE "TOP 10 ITEMS BY SALES DOLLARS" TO RH-TITLE.
+           WRITE INV-PRINT-LINE FROM RANK-HEADING-LINE
+              AFTER ADVANCING PAGE.
+           WRITE INV-PRINT-LINE FROM RANK-HEADING-LINE1
+              AFTER ADVANCING 2 LINES.
+           MOVE ZERO TO WS-RANK-COUNT.
+           PERFORM UNTIL WS-RANK-COUNT = 10
+                 OR WS-RANK-COUNT = WS-INVENTORY-COUNT
+               MOVE ZERO TO WS-RANK-MAX-DOLLARS
+               MOVE ZERO TO WS-RANK-MAX-IDX
+               PERFORM VARYING INV-IDX FROM 1 BY 1
+                     UNTIL INV-IDX > WS-INVENTORY-COUNT
+                   IF NOT INV-ALREADY-RANKED(INV-IDX)
+                      AND WS-INV-DOLLARS(INV-IDX) > WS-RANK-MAX-DOLLARS
+                       MOVE WS-INV-DOLLARS(INV-IDX)
+                           TO WS-RANK-MAX-DOLLARS
+                       SET WS-RANK-MAX-IDX TO INV-IDX
+                   END-IF
+               END-PERFORM
+               IF WS-RANK-MAX-IDX = ZERO
+                   MOVE 10 TO WS-RANK-COUNT
+               ELSE
+                   ADD 1 TO WS-RANK-COUNT
+                   SET INV-IDX TO WS-RANK-MAX-IDX
+                   MOVE "Y" TO WS-INV-RANKED(INV-IDX)
+                   MOVE WS-RANK-COUNT TO RD-RANK
+                   MOVE WS-INV-DESCRIPTION(INV-IDX) TO RD-DESCRIPTION
+                   MOVE WS-RANK-MAX-DOLLARS TO RD-DOLLARS
+                   WRITE INV-PRINT-LINE FROM RANK-DETAIL-DOLLAR-LINE
+                      AFTER ADVANCING 1 LINE
+               END-IF
+           END-PERFORM.
+
+       0600-END.
+
+       0700-PRINT-REORDER-ALERTS.
+           WRITE INV-PRINT-LINE FROM ALERT-HEADING-LINE
+              AFTER ADVANCING PAGE.
+           WRITE INV-PRINT-LINE FROM ALERT-HEADING-LINE1
+              AFTER ADVANCING 2 LINES.
+           PERFORM VARYING INV-IDX FROM 1 BY 1
+                 UNTIL INV-IDX > WS-INVENTORY-COUNT
+               SET THR-IDX TO 1
+               SEARCH WS-THRESHOLD-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN WS-THR-DESCRIPTION(THR-IDX) =
+                        WS-INV-DESCRIPTION(INV-IDX)
+                       IF WS-INV-QUANTITY(INV-IDX) >=
+                          WS-THR-REORDER-PT(THR-IDX)
+                           MOVE WS-INV-DESCRIPTION(INV-IDX)
+                               TO AL-DESCRIPTION
+                           MOVE WS-INV-QUANTITY(INV-IDX) TO AL-QUANTITY
+                           MOVE WS-THR-REORDER-PT(THR-IDX)
+                               TO AL-THRESHOLD
+                           WRITE INV-PRINT-LINE FROM ALERT-DETAIL-LINE
+                              AFTER ADVANCING 1 LINE
+                       END-IF
+               END-SEARCH
+           END-PERFORM.
+
+       0700-END.
+
+       0800-WRITE-CUSTOMER-HISTORY.
+           PERFORM VARYING HIST-IDX FROM 1 BY 1
+                 UNTIL HIST-IDX > WS-HISTORY-COUNT
+               MOVE WS-HIST-CUSTOMER-ID(HIST-IDX)
+                   TO NEW-CH-CUSTOMER-ID
+               MOVE WS-HIST-PURCHASE-COUNT(HIST-IDX)
+                   TO NEW-CH-PURCHASE-COUNT
+               MOVE WS-HIST-TOTAL-SPEND(HIST-IDX)
+                   TO NEW-CH-TOTAL-SPEND
+               WRITE NEW-HISTORY-RECORD
+           END-PERFORM.
+
+       0800-END.
+
+       9000-END-PROGRAM.
+           IF FILES-ARE-OPEN
+               CLOSE PETSALESFILE, PETSALESREPORT, INVENTORYREPORT,
+                     NEWCUSTOMERHISTORY
+           END-IF.
+           STOP RUN.
+
+       END PROGRAM PETSTORE.
\ No newline at end of file
