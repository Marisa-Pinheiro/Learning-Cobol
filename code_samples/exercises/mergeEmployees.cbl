@@ -1,120 +1,348 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. SOLUTION.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-	   SELECT ACMEEMPLOYEES ASSIGN TO "ACME.DAT"
-        FILE STATUS IS ACME-CHECK-KEY
-		ORGANIZATION IS LINE SEQUENTIAL.
-
-	   SELECT FUSESEMPLOYEES ASSIGN TO "FUSESINC.DAT"
-           FILE STATUS IS FUSES-CHECK-KEY
-	     ORGANIZATION IS LINE SEQUENTIAL.
-    
-       SELECT SORTEDFILE ASSIGN TO "EMPLOYEES.NEW"
-        ORGANIZATION IS LINE SEQUENTIAL.
-
-       SELECT REPORTFILE ASSIGN TO "REPORT.LPT"
-           ORGANIZATION IS LINE SEQUENTIAL. 
-		
-       SELECT WORKFILE ASSIGN TO "WORK.TMP".
-	               
-       DATA DIVISION.
-       FILE SECTION.
-	   FD ACMEEMPLOYEES.
-	   01 ACMEDETAILS     PIC X(47).
-	
-       FD FUSESEMPLOYEES.
-	   01 FUSESDETAILS  PIC X(47).
-
-       FD SORTEDFILE.
-	   01 SORTDETAILS.	
-            88 SORTEOF            VALUE HIGH-VALUES.	
-          02 SF-SSN         PIC 9(9).
-          02 SF-LASTNAME   PIC X(10).
-          02 SF-FIRSTNAME  PIC X(10).	
-          02 FILLER        PIC X(18).  
-
-      * sd temporary file			
-       SD WORKFILE.
-       01 WORKREC.
-          	02 WF-SSN        PIC 9(9).
-			02 WF-LASTNAME   PIC X(10).
-            02 WF-FIRSTNAME  PIC X(10).	
-            02 FILLER        PIC X(18).   
-        
-       FD REPORTFILE.
-       01 REPORTDETAIL       PIC X(132).
-
-       WORKING-STORAGE SECTION.
-       01  WS-WORKING-STORAGE.
-           05 FILLER      PIC X(27) VALUE 
-		      'WORKING STORAGE STARTS HERE'.
-     
-	   01  WS-WORK-AREAS.
-	       05  ACME-CHECK-KEY   PIC X(2).
-           05  FUSES-CHECK-KEY  PIC X(2).	
-
-       01  WS-REPORT-DETAIL.
-           05  WS-SSN           PIC 9(9).
-           05  FILLER           PIC X(5).
-           05  WS-LASTNAME      PIC X(20).
-           05  FILLER           PIC X(5).
-           05  WS-FIRSTNAME     PIC X(20).
-           05  FILLER           PIC X(73). 
-
-       PROCEDURE DIVISION.
-       0100-READ-EMPLOYEES.
-
-		   OPEN INPUT ACMEEMPLOYEES, FUSESEMPLOYEES.
-           IF ACME-CHECK-KEY NOT = "00"
-		      DISPLAY "ERR: OPEN FILE ERROR ACME FILE: ",
-	         	 ACME-CHECK-KEY
-		      GO TO 9000-END-PROGRAM
-		   END-IF.
-           IF FUSES-CHECK-KEY NOT = "00"
-		      DISPLAY "ERR: OPEN FILE ERROR FUSES FILE: ",
-				 FUSES-CHECK-KEY
-		      GO TO 9000-END-PROGRAM
-		   END-IF.
-		   				
-		   MERGE WORKFILE ON ASCENDING KEY 
-		      WF-SSN
-		      USING ACMEEMPLOYEES 
-			    FUSESEMPLOYEES
-			  GIVING SORTEDFILE.
-      
-      * Use the sorted file as an input, needs to be opened
-              OPEN INPUT SORTEDFILE.
-          
-              OPEN OUTPUT REPORTFILE.
-              READ SORTEDFILE
-			    AT END SET SORTEOF TO TRUE
-			    END-READ.
-              PERFORM 0200-PRINT-EMPLOYEES THRU 
-                 0200-END UNTIL SORTEOF.
-		 
-		   PERFORM 9000-END-PROGRAM.
-		   
-	   0100-END.
-	   
-       0200-PRINT-EMPLOYEES.
-           MOVE SF-SSN TO WS-SSN.
-           MOVE SF-LASTNAME TO WS-LASTNAME.
-           MOVE SF-FIRSTNAME TO WS-FIRSTNAME.
-           WRITE REPORTDETAIL FROM WS-REPORT-DETAIL AFTER 
-              ADVANCING 1 LINE.
-           READ SORTEDFILE
-			    AT END SET SORTEOF TO TRUE
-			    END-READ.
-
-       0200-END.
-	   
-	   9000-END-PROGRAM.
-           CLOSE ACMEEMPLOYEES, FUSESEMPLOYEES, 
-              SORTEDFILE, REPORTFILE. 
-              
-           STOP RUN.
-           
-          END PROGRAM SOLUTION.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SOLUTION.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT ACMEEMPLOYEES ASSIGN TO "ACME.DAT"
+        FILE STATUS IS ACME-CHECK-KEY
+		ORGANIZATION IS LINE SEQUENTIAL.
+
+	   SELECT FUSESEMPLOYEES ASSIGN TO "FUSESINC.DAT"
+           FILE STATUS IS FUSES-CHECK-KEY
+	     ORGANIZATION IS LINE SEQUENTIAL.
+
+	   SELECT GAMMAEMPLOYEES ASSIGN TO "GAMMACORP.DAT"
+           FILE STATUS IS GAMMA-CHECK-KEY
+	     ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT SORTEDFILE ASSIGN TO "EMPLOYEES.NEW"
+        ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT REPORTFILE ASSIGN TO "REPORT.LPT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT DUPFILE ASSIGN TO "DUPLICATESSN.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT WORKFILE ASSIGN TO "WORK.TMP".
+
+       DATA DIVISION.
+       FILE SECTION.
+	   FD ACMEEMPLOYEES.
+	   01 ACMEDETAILS     PIC X(47).
+
+       FD FUSESEMPLOYEES.
+	   01 FUSESDETAILS  PIC X(47).
+
+       FD GAMMAEMPLOYEES.
+	   01 GAMMADETAILS  PIC X(47).
+
+       FD SORTEDFILE.
+	   01 SORTDETAILS.
+            88 SORTEOF            VALUE HIGH-VALUES.
+          02 SF-SSN         PIC 9(9).
+          02 SF-LASTNAME   PIC X(10).
+          02 SF-FIRSTNAME  PIC X(10).
+          02 FILLER        PIC X(18).
+
+      * sd temporary file
+       SD WORKFILE.
+       01 WORKREC.
+          	02 WF-SSN        PIC 9(9).
+			02 WF-LASTNAME   PIC X(10).
+            02 WF-FIRSTNAME  PIC X(10).
+            02 FILLER        PIC X(18).
+
+       FD REPORTFILE.
+       01 REPORTDETAIL       PIC X(132).
+
+       FD DUPFILE.
+       01 DUPRECORD.
+          02 DUP-SSN          PIC 9(9).
+          02 DUP-LASTNAME     PIC X(10).
+          02 DUP-FIRSTNAME    PIC X(10).
+          02 DUP-MESSAGE      PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORKING-STORAGE.
+           05 FILLER      PIC X(27) VALUE
+		      'WORKING STORAGE STARTS HERE'.
+
+	   01  WS-WORK-AREAS.
+	       05  ACME-CHECK-KEY   PIC X(2).
+           05  FUSES-CHECK-KEY  PIC X(2).
+           05  GAMMA-CHECK-KEY  PIC X(2).
+
+       01  WS-REPORT-DETAIL.
+           05  WS-SSN           PIC 9(9)  VALUE ZERO.
+           05  FILLER           PIC X(5)  VALUE SPACES.
+           05  WS-LASTNAME      PIC X(20) VALUE SPACES.
+           05  FILLER           PIC X(5)  VALUE SPACES.
+           05  WS-FIRSTNAME     PIC X(20) VALUE SPACES.
+           05  FILLER           PIC X(73) VALUE SPACES.
+
+      * Duplicate-SSN detection: MERGE leaves matching SSNs from both
+      * companies adjacent to each other in SSN order, so a duplicate
+      * shows up as two consecutive SORTEDFILE records sharing SF-SSN.
+       01  WS-PREV-SSN          PIC 9(9) VALUE ZERO.
+       01  WS-DUPLICATE-COUNT   PIC 9(5) VALUE ZERO.
+       01  WS-DUP-MESSAGE       PIC X(40) VALUE
+                 "DUPLICATE SSN - APPEARS IN BOTH SOURCES".
+       01  WS-REPORT-OPEN-FLAG  PIC X VALUE "N".
+           88  REPORT-IS-OPEN   VALUE "Y".
+
+       01  WS-TODAY-RAW          PIC 9(8).
+       01  WS-RUN-DATE REDEFINES WS-TODAY-RAW.
+           05  WS-RUN-YEAR       PIC 9(4).
+           05  WS-RUN-MONTH      PIC 99.
+           05  WS-RUN-DAY        PIC 99.
+
+       01  WS-PAGE-CONTROL.
+           05  WS-LINE-COUNT     PIC 999 VALUE 99.
+           05  WS-LINES-PER-PAGE PIC 999 VALUE 60.
+           05  WS-PAGE-NUMBER    PIC 999 VALUE ZERO.
+
+       01  HEADING-LINE1.
+           05  FILLER            PIC X(45)   VALUE SPACES.
+           05  FILLER            PIC X(22)   VALUE
+                 'MERGED EMPLOYEE ROSTER'.
+           05  FILLER            PIC X(10)   VALUE SPACES.
+           05  FILLER            PIC X(5)    VALUE "PAGE ".
+           05  HL1-PAGE-NUMBER   PIC ZZ9.
+
+       01  HEADING-LINE2.
+           05  FILLER            PIC X(5)    VALUE SPACES.
+           05  FILLER            PIC X(8)    VALUE "RUN DATE".
+           05  FILLER            PIC X(2)    VALUE SPACES.
+           05  HL2-RUN-MONTH     PIC 99.
+           05  FILLER            PIC X(1)    VALUE "/".
+           05  HL2-RUN-DAY       PIC 99.
+           05  FILLER            PIC X(1)    VALUE "/".
+           05  HL2-RUN-YEAR      PIC 9(4).
+
+       01  HEADING-LINE3.
+           05  FILLER            PIC X(5)    VALUE SPACES.
+           05  FILLER            PIC X(9)    VALUE "SSN".
+           05  FILLER            PIC X(11)   VALUE SPACES.
+           05  FILLER            PIC X(10)   VALUE "LAST NAME".
+           05  FILLER            PIC X(10)   VALUE SPACES.
+           05  FILLER            PIC X(10)   VALUE "FIRST NAME".
+
+       01  FOOTING-LINE.
+           05  FILLER            PIC X(5)    VALUE SPACES.
+           05  FILLER            PIC X(18)   VALUE
+                 "END OF REPORT - ".
+           05  FILLER            PIC X(13)   VALUE "TOTAL PAGES: ".
+           05  FL-TOTAL-PAGES    PIC ZZ9.
+
+      * Selective SSN-range reprocessing: an optional pair of SSNs on
+      * the command line limits the report to that slice of the merged
+      * (SSN-ordered) population instead of the whole file.
+       01  WS-COMMAND-LINE       PIC X(80).
+       01  WS-RANGE-FLAGS        PIC X VALUE "N".
+           88  RANGE-MODE-ON     VALUE "Y".
+       01  WS-RANGE-START-SSN    PIC 9(9) VALUE ZERO.
+       01  WS-RANGE-END-SSN      PIC 9(9) VALUE 999999999.
+
+      * End-of-report source counts. Each source file is counted in a
+      * pass of its own, ahead of the MERGE, since the MERGE statement
+      * consumes its USING files and the merged stream no longer
+      * carries which company a record came from.
+       01  WS-SOURCE-EOF-FLAGS.
+           05  WS-ACME-EOF       PIC X VALUE "N".
+               88  ACME-AT-EOF   VALUE "Y".
+           05  WS-FUSES-EOF      PIC X VALUE "N".
+               88  FUSES-AT-EOF  VALUE "Y".
+           05  WS-GAMMA-EOF      PIC X VALUE "N".
+               88  GAMMA-AT-EOF  VALUE "Y".
+
+       01  WS-SOURCE-COUNTS.
+           05  WS-ACME-COUNT     PIC 9(5) VALUE ZERO.
+           05  WS-FUSES-COUNT    PIC 9(5) VALUE ZERO.
+           05  WS-GAMMA-COUNT    PIC 9(5) VALUE ZERO.
+           05  WS-MERGED-COUNT   PIC 9(5) VALUE ZERO.
+
+       01  SUMMARY-LINE1.
+           05  FILLER            PIC X(5)  VALUE SPACES.
+           05  FILLER            PIC X(14) VALUE "ACME RECORDS:".
+           05  SL1-ACME-COUNT    PIC ZZZZ9.
+           05  FILLER            PIC X(5)  VALUE SPACES.
+           05  FILLER            PIC X(14) VALUE "FUSES RECORDS:".
+           05  SL1-FUSES-COUNT   PIC ZZZZ9.
+
+       01  SUMMARY-LINE2.
+           05  FILLER            PIC X(5)  VALUE SPACES.
+           05  FILLER            PIC X(14) VALUE "GAMMA RECORDS:".
+           05  SL2-GAMMA-COUNT   PIC ZZZZ9.
+           05  FILLER            PIC X(5)  VALUE SPACES.
+           05  FILLER            PIC X(14) VALUE "MERGED TOTAL:".
+           05  SL2-MERGED-COUNT  PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       0100-READ-EMPLOYEES.
+
+		   OPEN INPUT ACMEEMPLOYEES, FUSESEMPLOYEES,
+		      GAMMAEMPLOYEES.
+           IF ACME-CHECK-KEY NOT = "00"
+		      DISPLAY "ERR: OPEN FILE ERROR ACME FILE: ",
+	         	 ACME-CHECK-KEY
+		      MOVE 8 TO RETURN-CODE
+		      GO TO 9000-END-PROGRAM
+		   END-IF.
+           IF FUSES-CHECK-KEY NOT = "00"
+		      DISPLAY "ERR: OPEN FILE ERROR FUSES FILE: ",
+				 FUSES-CHECK-KEY
+		      MOVE 8 TO RETURN-CODE
+		      GO TO 9000-END-PROGRAM
+		   END-IF.
+           IF GAMMA-CHECK-KEY NOT = "00"
+		      DISPLAY "ERR: OPEN FILE ERROR GAMMA FILE: ",
+				 GAMMA-CHECK-KEY
+		      MOVE 8 TO RETURN-CODE
+		      GO TO 9000-END-PROGRAM
+		   END-IF.
+
+           PERFORM 0056-COUNT-SOURCE-FILES.
+
+		   MERGE WORKFILE ON ASCENDING KEY
+		      WF-SSN
+		      USING ACMEEMPLOYEES
+			    FUSESEMPLOYEES
+			    GAMMAEMPLOYEES
+			  GIVING SORTEDFILE.
+
+      * Use the sorted file as an input, needs to be opened
+              OPEN INPUT SORTEDFILE.
+
+              OPEN OUTPUT REPORTFILE.
+              SET REPORT-IS-OPEN TO TRUE.
+              OPEN OUTPUT DUPFILE.
+              ACCEPT WS-TODAY-RAW FROM DATE YYYYMMDD.
+              PERFORM 0055-PARSE-COMMAND-LINE.
+              READ SORTEDFILE
+			    AT END SET SORTEOF TO TRUE
+			    END-READ.
+              IF RANGE-MODE-ON
+                  PERFORM UNTIL SORTEOF
+                        OR SF-SSN NOT LESS THAN WS-RANGE-START-SSN
+                      READ SORTEDFILE
+                          AT END SET SORTEOF TO TRUE
+                          END-READ
+                  END-PERFORM
+              END-IF.
+              PERFORM 0066-CHECK-SSN-RANGE-END.
+              PERFORM 0200-PRINT-EMPLOYEES THRU
+                 0200-END UNTIL SORTEOF.
+
+		   PERFORM 9000-END-PROGRAM.
+
+	   0100-END.
+
+       0056-COUNT-SOURCE-FILES.
+           PERFORM UNTIL ACME-AT-EOF
+               READ ACMEEMPLOYEES
+                   AT END SET ACME-AT-EOF TO TRUE
+                   NOT AT END ADD 1 TO WS-ACME-COUNT
+               END-READ
+           END-PERFORM.
+           PERFORM UNTIL FUSES-AT-EOF
+               READ FUSESEMPLOYEES
+                   AT END SET FUSES-AT-EOF TO TRUE
+                   NOT AT END ADD 1 TO WS-FUSES-COUNT
+               END-READ
+           END-PERFORM.
+           PERFORM UNTIL GAMMA-AT-EOF
+               READ GAMMAEMPLOYEES
+                   AT END SET GAMMA-AT-EOF TO TRUE
+                   NOT AT END ADD 1 TO WS-GAMMA-COUNT
+               END-READ
+           END-PERFORM.
+           CLOSE ACMEEMPLOYEES, FUSESEMPLOYEES, GAMMAEMPLOYEES.
+
+       0055-PARSE-COMMAND-LINE.
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+           IF WS-COMMAND-LINE NOT = SPACES
+               UNSTRING WS-COMMAND-LINE DELIMITED BY SPACE
+                   INTO WS-RANGE-START-SSN WS-RANGE-END-SSN
+               END-UNSTRING
+               SET RANGE-MODE-ON TO TRUE
+               DISPLAY "Selective run: SSN range ",
+                       WS-RANGE-START-SSN, " TO ", WS-RANGE-END-SSN
+           END-IF.
+
+       0066-CHECK-SSN-RANGE-END.
+           IF RANGE-MODE-ON AND NOT SORTEOF
+                 AND SF-SSN > WS-RANGE-END-SSN
+               SET SORTEOF TO TRUE
+           END-IF.
+
+       0150-PRINT-HEADINGS.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-PAGE-NUMBER TO HL1-PAGE-NUMBER.
+           MOVE WS-RUN-MONTH TO HL2-RUN-MONTH.
+           MOVE WS-RUN-DAY TO HL2-RUN-DAY.
+           MOVE WS-RUN-YEAR TO HL2-RUN-YEAR.
+           WRITE REPORTDETAIL FROM HEADING-LINE1
+              AFTER ADVANCING PAGE.
+           WRITE REPORTDETAIL FROM HEADING-LINE2
+              AFTER ADVANCING 1 LINE.
+           WRITE REPORTDETAIL FROM HEADING-LINE3
+              AFTER ADVANCING 2 LINES.
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       0200-PRINT-EMPLOYEES.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 0150-PRINT-HEADINGS
+           END-IF.
+           IF SF-SSN = WS-PREV-SSN
+               MOVE SF-SSN TO DUP-SSN
+               MOVE SF-LASTNAME TO DUP-LASTNAME
+               MOVE SF-FIRSTNAME TO DUP-FIRSTNAME
+               MOVE WS-DUP-MESSAGE TO DUP-MESSAGE
+               WRITE DUPRECORD AFTER ADVANCING 1 LINE
+               ADD 1 TO WS-DUPLICATE-COUNT
+           END-IF.
+           MOVE SF-SSN TO WS-SSN.
+           MOVE SF-LASTNAME TO WS-LASTNAME.
+           MOVE SF-FIRSTNAME TO WS-FIRSTNAME.
+           WRITE REPORTDETAIL FROM WS-REPORT-DETAIL AFTER
+              ADVANCING 1 LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-MERGED-COUNT.
+           MOVE SF-SSN TO WS-PREV-SSN.
+           READ SORTEDFILE
+			    AT END SET SORTEOF TO TRUE
+			    END-READ.
+           PERFORM 0066-CHECK-SSN-RANGE-END.
+
+       0200-END.
+
+	   9000-END-PROGRAM.
+           IF REPORT-IS-OPEN
+               MOVE WS-ACME-COUNT TO SL1-ACME-COUNT
+               MOVE WS-FUSES-COUNT TO SL1-FUSES-COUNT
+               MOVE WS-GAMMA-COUNT TO SL2-GAMMA-COUNT
+               MOVE WS-MERGED-COUNT TO SL2-MERGED-COUNT
+               WRITE REPORTDETAIL FROM SUMMARY-LINE1
+                  AFTER ADVANCING 2 LINES
+               WRITE REPORTDETAIL FROM SUMMARY-LINE2
+                  AFTER ADVANCING 1 LINE
+               MOVE WS-PAGE-NUMBER TO FL-TOTAL-PAGES
+               WRITE REPORTDETAIL FROM FOOTING-LINE
+                  AFTER ADVANCING 2 LINES
+           END-IF.
+           IF REPORT-IS-OPEN
+               CLOSE SORTEDFILE, REPORTFILE, DUPFILE
+           END-IF.
+           DISPLAY "ACME records: ", WS-ACME-COUNT,
+                   "  FUSES records: ", WS-FUSES-COUNT,
+                   "  GAMMA records: ", WS-GAMMA-COUNT.
+           DISPLAY "Total merged records on report: ",
+                   WS-MERGED-COUNT.
+           DISPLAY "Number of duplicate SSNs found: ",
+                   WS-DUPLICATE-COUNT.
+
+           STOP RUN.
+
+          END PROGRAM SOLUTION.
