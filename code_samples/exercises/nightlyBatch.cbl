@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLYBATCH.
+
+      *Runs the COLA raise, the company-merge report, and the pet
+      *store sales report in sequence, the way a nightly batch window
+      *chains job steps in JCL: each step's condition code is checked
+      *before the next one is allowed to run, and any failure is
+      *logged to one common error file instead of someone having to
+      *kick off each program by hand and eyeball its DISPLAY output.
+      *
+      *EMPLOYEERAISE, SOLUTION, and PETSTORE are each standalone main
+      *programs that end in STOP RUN, so they cannot be reached with
+      *a plain CALL (STOP RUN always ends the whole run unit, even
+      *when the program was CALLed).  CALL "SYSTEM" runs each one as
+      *its own process instead -- the same separation JCL gives each
+      *EXEC PGM= step -- and picks up its exit status as RETURN-CODE,
+      *exactly like GnuCOBOL's STOP RUN/RETURN-CODE convention.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCHERRORFILE ASSIGN TO "BATCHERRORLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BATCHERRORFILE.
+           COPY BATCHERR.
+      *(BATCH-ERROR-RECORD, from copybooks/BATCHERR.CPY)
+
+       WORKING-STORAGE SECTION.
+       01  WS-RUN-DATE                 PIC 9(8).
+       01  WS-STEP-RC                  PIC 9(4).
+
+       01  WS-STEPS.
+           05  WS-STEP OCCURS 3 TIMES INDEXED BY STEP-IDX.
+               10  WS-STEP-NAME        PIC X(20).
+               10  WS-STEP-COMMAND     PIC X(60).
+
+       01  WS-BATCH-FLAGS.
+           05  WS-ANY-FAILURE          PIC X VALUE "N".
+               88  BATCH-FAILED        VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0100-RUN-NIGHTLY-BATCH.
+           PERFORM 0050-INITIALIZE-STEPS.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           OPEN OUTPUT BATCHERRORFILE.
+
+           PERFORM VARYING STEP-IDX FROM 1 BY 1
+                   UNTIL STEP-IDX > 3 OR BATCH-FAILED
+               PERFORM 0200-RUN-STEP
+           END-PERFORM.
+
+           CLOSE BATCHERRORFILE.
+           IF BATCH-FAILED
+               DISPLAY "NIGHTLY BATCH: run aborted, see "
+                       "BATCHERRORLOG.DAT"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               DISPLAY "NIGHTLY BATCH: all steps completed "
+                       "successfully"
+           END-IF.
+           STOP RUN.
+       0100-END.
+
+      *Step order matches the order finance/payroll needs them:
+      *the COLA raise first (pay data other reports may reference),
+      *then the company-merge roster, then the pet store sales run.
+       0050-INITIALIZE-STEPS.
+           MOVE "COLA RAISE RUN"       TO WS-STEP-NAME(1).
+           MOVE "./employeeRaise"      TO WS-STEP-COMMAND(1).
+           MOVE "COMPANY MERGE RUN"    TO WS-STEP-NAME(2).
+           MOVE "./mergeEmployees"     TO WS-STEP-COMMAND(2).
+           MOVE "PET STORE SALES RUN"  TO WS-STEP-NAME(3).
+           MOVE "./petstore"           TO WS-STEP-COMMAND(3).
+       0050-END.
+
+       0200-RUN-STEP.
+           DISPLAY "NIGHTLY BATCH: starting ", WS-STEP-NAME(STEP-IDX).
+           CALL "SYSTEM" USING WS-STEP-COMMAND(STEP-IDX).
+      * RETURN-CODE after CALL "SYSTEM" holds the raw wait() status of
+      * the child process, not its plain exit code -- the exit code a
+      * step sets with MOVE n TO RETURN-CODE/STOP RUN comes back here
+      * shifted up into the high byte (n * 256), so it has to be
+      * divided back down before it means anything to the caller.
+           COMPUTE WS-STEP-RC = RETURN-CODE / 256.
+           IF WS-STEP-RC NOT = ZERO
+               DISPLAY "NIGHTLY BATCH: ", WS-STEP-NAME(STEP-IDX),
+                       " FAILED, return code ", WS-STEP-RC
+               PERFORM 0300-LOG-FAILURE
+               SET BATCH-FAILED TO TRUE
+           ELSE
+               DISPLAY "NIGHTLY BATCH: ", WS-STEP-NAME(STEP-IDX),
+                       " completed successfully"
+           END-IF.
+       0200-END.
+
+       0300-LOG-FAILURE.
+           MOVE WS-STEP-NAME(STEP-IDX)  TO BERR-STEP-NAME.
+           MOVE WS-RUN-DATE              TO BERR-RUN-DATE.
+           MOVE WS-STEP-RC                TO BERR-RETURN-CODE.
+           MOVE "STEP FAILED - SEE DISPLAY LOG FOR DETAILS"
+                                           TO BERR-MESSAGE.
+           WRITE BATCH-ERROR-RECORD.
+       0300-END.
+
+       END PROGRAM NIGHTLYBATCH.
