@@ -1,91 +1,772 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EMPLOYEERAISE.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-	   SELECT EMPLOYEEFILE ASSIGN TO "EMPFILE.DAT"
-           FILE STATUS IS FILE-CHECK-KEY
-		ORGANIZATION IS LINE SEQUENTIAL.    
-
-       SELECT NEWEMPFILE ASSIGN TO "NEWEMPFILE.DAT"
-           ORGANIZATION IS LINE SEQUENTIAL.      
-               
-       DATA DIVISION.
-       FILE SECTION.
-	   FD EMPLOYEEFILE.
-	   01 EMPDETAILS.
-			88 ENDOFFILE VALUE HIGH-VALUES.
-            02 EMPDATA              PIC X(38).
-            02 EMPINFO REDEFINES EMPDATA.
-			   04 EMPLOYEEID  	    PIC 9(7).
-			   04 EMPLOYEENAME.
-				   05 LASTNAME	    PIC X(10).
-				   05 FIRSTNAME     PIC X(10).
-			   04 STARTDATE.
-				   05 START-YEAR	PIC 9(4).
-				   05 START-MONTH	PIC 9(2).
-				   05 START-DAY	    PIC 9(2).
-			   04 HOURSWORKED       PIC 9(3).
-            02 HOURLYRATE        PIC 9(4)V99.    
-            02 DEPARTMENT           PIC X(30).   
-			02 GENDER               PIC X.
-
-       FD NEWEMPFILE.
-       01 NEWEMPLOYEE.
-			04 NEW-EMP-DATA  	    PIC 9(38).
-			04 NEW-HOURLY-RATE      PIC 9(4)V99.
-            04 NEW-DEPARTMENT       PIC X(30).   
-            04 NEW-GENDER           PIC X.
-
-       WORKING-STORAGE SECTION.
-		   
-	   01  WS-WORK-AREAS.
-		   05  FILE-CHECK-KEY    PIC X(2).
-           05  WS-EMPLOYEE-COUNT PIC 9(5).
-
-       PROCEDURE DIVISION.
-       
-       0100-READ-EMPLOYEES.
-		   OPEN INPUT EMPLOYEEFILE
-           IF FILE-CHECK-KEY NOT = "00" 
-              DISPLAY "Non-zero file status: ",
-                      FILE-CHECK-KEY
-              GO TO 9000-END-PROGRAM
-           END-IF.
-           OPEN OUTPUT NEWEMPFILE.
-           INITIALIZE WS-EMPLOYEE-COUNT.
-
-		   READ EMPLOYEEFILE
-			AT END SET ENDOFFILE TO TRUE
-			END-READ.
-		   PERFORM 0200-PROCESS-EMPLOYEES UNTIL ENDOFFILE.
-		   PERFORM 9000-END-PROGRAM.
-	   0100-END.
-
-	   0200-PROCESS-EMPLOYEES.
-      ****************************************************
-      * ADD CODE TO PROCESS EACH EMPLOYEE                *
-      * EACH EMPLOYEE RECEIVES A 3% COST OF LIVING RAISE *
-      * WRITE THE NEW INFORMATION TO THE OUTPUT FILE     *
-      ****************************************************
-           MOVE EMPINFO TO NEW-EMP-DATA.
-           COMPUTE HOURLYRATE = HOURLYRATE * 1.03.
-           MOVE HOURLYRATE TO NEW-HOURLY-RATE.
-           MOVE DEPARTMENT TO NEW-DEPARTMENT.
-           MOVE GENDER TO NEW-GENDER.
-           WRITE NEWEMPLOYEE AFTER ADVANCING 1 LINE.
-           ADD 1 TO WS-EMPLOYEE-COUNT.
-			READ EMPLOYEEFILE 
-			  AT END SET ENDOFFILE TO TRUE
-			END-READ.
-		  
-	   0200-END. 
-	   
-	   
-	   9000-END-PROGRAM.	
-           CLOSE EMPLOYEEFILE, NEWEMPFILE. 
-           DISPLAY "Number of employees processed: ", WS-EMPLOYEE-COUNT.	
-           STOP RUN.
-           
-          END PROGRAM EMPLOYEERAISE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMPLOYEERAISE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT EMPLOYEEFILE ASSIGN TO "EMPFILE.DAT"
+           FILE STATUS IS FILE-CHECK-KEY
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS EMPLOYEEID
+           ALTERNATE RECORD KEY IS STARTDATE WITH DUPLICATES.
+
+       SELECT NEWEMPFILE ASSIGN TO "NEWEMPFILE.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT AUDITFILE ASSIGN TO "AUDITFILE.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT REJECTFILE ASSIGN TO "REJECTFILE.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CHECKPOINTFILE ASSIGN TO "CHECKPOINT.DAT"
+           FILE STATUS IS WS-CHECKPOINT-KEY
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CEILINGFILE ASSIGN TO "CEILINGEXCEPTIONS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT GENDERREPORT ASSIGN TO "GENDEREQUITYREPORT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT CONTROLFILE ASSIGN TO "CONTROLTOTALS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+	   FD EMPLOYEEFILE.
+	   01 EMPDETAILS.
+			88 ENDOFFILE VALUE HIGH-VALUES.
+            02 EMPDATA              PIC X(38).
+            02 EMPINFO REDEFINES EMPDATA.
+			   04 EMPLOYEEID  	    PIC 9(7).
+			   04 EMPLOYEENAME.
+				   05 LASTNAME	    PIC X(10).
+				   05 FIRSTNAME     PIC X(10).
+			   04 STARTDATE.
+				   05 START-YEAR	PIC 9(4).
+				   05 START-MONTH	PIC 9(2).
+				   05 START-DAY	    PIC 9(2).
+			   04 HOURSWORKED       PIC 9(3).
+            02 HOURLYRATE        PIC 9(4)V99.
+            02 DEPARTMENT           PIC X(30).
+			02 GENDER               PIC X.
+
+       FD NEWEMPFILE.
+       01 NEWEMPLOYEE.
+            04 NEW-EMPLOYEEID       PIC 9(7).
+            04 NEW-EMPLOYEENAME.
+               05 NEW-LASTNAME      PIC X(10).
+               05 NEW-FIRSTNAME     PIC X(10).
+            04 NEW-STARTDATE.
+               05 NEW-START-YEAR    PIC 9(4).
+               05 NEW-START-MONTH   PIC 9(2).
+               05 NEW-START-DAY     PIC 9(2).
+            04 NEW-HOURSWORKED      PIC 9(3).
+			04 NEW-HOURLY-RATE      PIC 9(4)V99.
+            04 NEW-DEPARTMENT       PIC X(30).
+            04 NEW-GENDER           PIC X.
+
+       FD AUDITFILE.
+       01 AUDITRECORD.
+            04 AUDIT-EMPLOYEEID    PIC 9(7).
+            04 AUDIT-OLD-RATE      PIC 9(4)V99.
+            04 AUDIT-NEW-RATE      PIC 9(4)V99.
+            04 AUDIT-RUN-DATE      PIC 9(8).
+
+       FD REJECTFILE.
+       01 REJECTRECORD.
+            04 REJECT-EMPLOYEEID   PIC 9(7).
+            04 REJECT-REASON-CODE  PIC X(4).
+            04 REJECT-REASON-TEXT  PIC X(30).
+
+       FD CHECKPOINTFILE.
+       01 CHECKPOINTRECORD.
+            04 CKPT-RECORDS-READ    PIC 9(7).
+      * Which run mode wrote CKPT-RECORDS-READ -- "F" (full run) or
+      * "R" (range/selective run) -- so a run of the OTHER mode that
+      * finds this checkpoint pending knows the count belongs to a
+      * different subset of EMPFILE.DAT and must not reuse it as its
+      * own positioning skip-count.
+            04 CKPT-RUN-MODE        PIC X.
+            04 CKPT-EMPLOYEE-COUNT  PIC 9(5).
+            04 CKPT-INPUT-COUNT     PIC 9(5).
+            04 CKPT-INPUT-DOLLARS   PIC 9(9)V99.
+            04 CKPT-OUTPUT-DOLLARS  PIC 9(9)V99.
+            04 CKPT-REJECT-COUNT    PIC 9(5).
+            04 CKPT-CEILING-COUNT   PIC 9(5).
+            04 CKPT-DEPT-TOTALS OCCURS 7 TIMES.
+                05 CKPT-DEPT-HEADCOUNT    PIC 9(5).
+                05 CKPT-DEPT-OLD-TOTAL    PIC 9(7)V99.
+                05 CKPT-DEPT-NEW-TOTAL    PIC 9(7)V99.
+                05 CKPT-DEPT-MALE-COUNT   PIC 9(5).
+                05 CKPT-DEPT-MALE-TOTAL   PIC 9(7)V99.
+                05 CKPT-DEPT-FEMALE-COUNT PIC 9(5).
+                05 CKPT-DEPT-FEMALE-TOTAL PIC 9(7)V99.
+                05 CKPT-DEPT-OTHERG-COUNT PIC 9(5).
+                05 CKPT-DEPT-OTHERG-TOTAL PIC 9(7)V99.
+
+       FD CEILINGFILE.
+       01 CEILINGRECORD.
+            04 CEILING-EMPLOYEEID   PIC 9(7).
+            04 CEILING-DEPARTMENT   PIC X(30).
+            04 CEILING-COMPUTED-RATE PIC 9(4)V99.
+            04 CEILING-CAPPED-RATE  PIC 9(4)V99.
+            04 CEILING-MAX-RATE     PIC 9(4)V99.
+
+       FD GENDERREPORT.
+       01 GENDERREPORTLINE.
+            04 GR-DEPARTMENT        PIC X(30).
+            04 GR-GENDER            PIC X(6).
+            04 GR-HEADCOUNT         PIC ZZZZ9.
+            04 GR-AVG-RATE          PIC Z,ZZZ.99.
+
+       FD CONTROLFILE.
+       01 CONTROLREPORTLINE.
+            04 CT-INPUT-COUNT       PIC ZZZZ9.
+            04 CT-INPUT-DOLLARS     PIC ZZZ,ZZZ,ZZZ.99.
+            04 CT-OUTPUT-COUNT      PIC ZZZZ9.
+            04 CT-OUTPUT-DOLLARS    PIC ZZZ,ZZZ,ZZZ.99.
+            04 CT-REJECT-COUNT      PIC ZZZZ9.
+            04 CT-BALANCED          PIC X(3).
+
+       WORKING-STORAGE SECTION.
+
+	   01  WS-WORK-AREAS.
+		   05  FILE-CHECK-KEY    PIC X(2).
+           05  WS-EMPLOYEE-COUNT PIC 9(5).
+
+      * Tiered cost-of-living adjustment table, looked up by
+      * DEPARTMENT.  Anyone with less than one year of service as of
+      * the run date gets the reduced new-hire percentage instead.
+      * Entry 7 ("OTHER") is a catch-all accumulator for departments
+      * not found in the negotiated tier list; it is never matched by
+      * SEARCH since no DEPARTMENT value will ever equal "OTHER".
+       01  WS-COLA-TABLE.
+           05  WS-COLA-ENTRY OCCURS 7 TIMES INDEXED BY COLA-IDX.
+               10  WS-COLA-DEPT         PIC X(30).
+               10  WS-COLA-PCT          PIC 9V9(4).
+               10  WS-COLA-NEW-HIRE-PCT PIC 9V9(4).
+               10  WS-DEPT-HEADCOUNT    PIC 9(5) VALUE ZERO.
+               10  WS-DEPT-OLD-TOTAL    PIC 9(7)V99 VALUE ZERO.
+               10  WS-DEPT-NEW-TOTAL    PIC 9(7)V99 VALUE ZERO.
+               10  WS-DEPT-MAX-RATE     PIC 9(4)V99.
+               10  WS-DEPT-MALE-COUNT   PIC 9(5) VALUE ZERO.
+               10  WS-DEPT-MALE-TOTAL   PIC 9(7)V99 VALUE ZERO.
+               10  WS-DEPT-FEMALE-COUNT PIC 9(5) VALUE ZERO.
+               10  WS-DEPT-FEMALE-TOTAL PIC 9(7)V99 VALUE ZERO.
+               10  WS-DEPT-OTHERG-COUNT PIC 9(5) VALUE ZERO.
+               10  WS-DEPT-OTHERG-TOTAL PIC 9(7)V99 VALUE ZERO.
+
+       01  WS-DEPT-MATCH-IDX             PIC 9 VALUE 7.
+       01  WS-DEPT-FOUND-FLAG            PIC X VALUE "N".
+           88  DEPT-FOUND                VALUE "Y".
+
+       01  WS-CEILING-FLAGS.
+           05  WS-OVER-CEILING           PIC X VALUE "N".
+               88  RATE-OVER-CEILING     VALUE "Y".
+       01  WS-COMPUTED-RATE              PIC 9(4)V99.
+       01  WS-CEILING-COUNT              PIC 9(5) VALUE ZERO.
+
+      * Control totals for balancing the run: every record read is
+      * an input, regardless of whether it passes validation.
+       01  WS-CONTROL-TOTALS.
+           05  WS-INPUT-COUNT             PIC 9(5) VALUE ZERO.
+           05  WS-INPUT-DOLLARS           PIC 9(9)V99 VALUE ZERO.
+           05  WS-OUTPUT-DOLLARS          PIC 9(9)V99 VALUE ZERO.
+       01  WS-RECORD-DOLLARS              PIC 9(7)V99.
+       01  WS-OUTPUT-PLUS-REJECT          PIC 9(6).
+
+       01  WS-DEFAULT-COLA-PCT          PIC 9V9(4) VALUE 1.0300.
+       01  WS-DEFAULT-NEW-HIRE-PCT      PIC 9V9(4) VALUE 1.0150.
+       01  WS-APPLIED-COLA-PCT          PIC 9V9(4).
+
+       01  WS-TODAY.
+           05  WS-TODAY-YEAR            PIC 9(4).
+           05  WS-TODAY-MONTH           PIC 9(2).
+           05  WS-TODAY-DAY             PIC 9(2).
+
+       01  WS-ONE-YEAR-AGO.
+           05  WS-ANNIV-YEAR            PIC 9(4).
+           05  WS-ANNIV-MONTH           PIC 9(2).
+           05  WS-ANNIV-DAY             PIC 9(2).
+
+       01  WS-FLAGS.
+           05  WS-UNDER-ONE-YEAR        PIC X VALUE "N".
+               88  UNDER-ONE-YEAR       VALUE "Y".
+
+       01  WS-OLD-HOURLY-RATE           PIC 9(4)V99.
+       01  WS-RUN-DATE                  PIC 9(8).
+
+       01  WS-REJECT-COUNT              PIC 9(5) VALUE ZERO.
+       01  WS-VALIDATION-FLAGS.
+           05  WS-RECORD-VALID          PIC X VALUE "Y".
+               88  RECORD-IS-VALID      VALUE "Y".
+               88  RECORD-IS-INVALID    VALUE "N".
+           05  WS-REJECT-CODE           PIC X(4).
+           05  WS-REJECT-TEXT           PIC X(30).
+
+      * Checkpoint/restart support: every WS-CHECKPOINT-INTERVAL
+      * records we save how far into EMPFILE.DAT we got, so a rerun
+      * after an abend can reposition past what was already written
+      * instead of reprocessing (and re-appending) the whole file.
+       01  WS-CHECKPOINT-KEY            PIC X(2).
+       01  WS-CHECKPOINT-INTERVAL       PIC 9(3) VALUE 100.
+       01  WS-RECORDS-READ              PIC 9(7) VALUE ZERO.
+       01  WS-RESTART-COUNT             PIC 9(7) VALUE ZERO.
+       01  WS-SKIP-INDEX                PIC 9(7) VALUE ZERO.
+
+      * Mirrors CKPT-RUN-MODE once a pending checkpoint is loaded, so
+      * this run can tell whether WS-RESTART-COUNT was left behind by
+      * a run of its own mode (safe to use as a positioning skip-
+      * count) or the other mode (only safe to use for the OPEN
+      * EXTEND/OUTPUT decision, not for skipping).
+       01  WS-CKPT-RUN-MODE             PIC X VALUE "F".
+           88  CKPT-WAS-RANGE-RUN       VALUE "R".
+
+      * Selective reprocessing: EMPFILE.DAT is keyed by EMPLOYEEID
+      * with an alternate key on STARTDATE so a "new hire correction"
+      * run can START into the middle of the file on a START-YEAR/
+      * START-MONTH range instead of reading the whole file.  Passing
+      * "YYYYMM YYYYMM" (range start, range end) on the command line
+      * turns this mode on; no arguments means process every record,
+      * same as before.
+       01  WS-COMMAND-LINE              PIC X(80).
+       01  WS-RUN-MODE-FLAGS.
+           05  WS-RANGE-MODE            PIC X VALUE "N".
+               88  RANGE-MODE-ON        VALUE "Y".
+       01  WS-RANGE-START-YEARMONTH     PIC 9(6).
+       01  WS-RANGE-END-YEARMONTH       PIC 9(6).
+       01  WS-RANGE-START-DATE.
+           05  RS-START-YEAR            PIC 9(4).
+           05  RS-START-MONTH           PIC 9(2).
+           05  RS-START-DAY             PIC 9(2) VALUE 01.
+       01  WS-RANGE-END-DATE.
+           05  RS-END-YEAR              PIC 9(4).
+           05  RS-END-MONTH             PIC 9(2).
+           05  RS-END-DAY               PIC 9(2) VALUE 31.
+
+      * Set only when EMPLOYEEFILE was actually opened and the main
+      * read/process loop ran to true end of file (or end of the
+      * requested range) -- as opposed to an early GO TO 9000-END-
+      * PROGRAM on an open failure.  Only a genuine completion should
+      * ever reset the checkpoint back to zero.
+       01  WS-RUN-COMPLETE-FLAG         PIC X VALUE "N".
+           88  FULL-RUN-COMPLETE        VALUE "Y".
+
+      * Set only once every file in this program has been OPENed
+      * successfully, so an early abort (EMPLOYEEFILE open failure)
+      * can skip straight past the report WRITEs and the CLOSE list
+      * in 9000-END-PROGRAM instead of touching files that were never
+      * opened.
+       01  WS-FILES-OPEN-FLAG           PIC X VALUE "N".
+           88  FILES-ARE-OPEN           VALUE "Y".
+
+       PROCEDURE DIVISION.
+
+       0100-READ-EMPLOYEES.
+	   PERFORM 0050-INITIALIZE-TABLES.
+	   PERFORM 0055-PARSE-COMMAND-LINE.
+	   PERFORM 0060-LOAD-CHECKPOINT.
+	   OPEN INPUT EMPLOYEEFILE
+           IF FILE-CHECK-KEY NOT = "00"
+              DISPLAY "Non-zero file status: ",
+                      FILE-CHECK-KEY
+              MOVE 8 TO RETURN-CODE
+              GO TO 9000-END-PROGRAM
+           END-IF.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+
+           IF RANGE-MODE-ON
+               DISPLAY "Selective run: STARTDATE range ",
+                       WS-RANGE-START-YEARMONTH, " thru ",
+                       WS-RANGE-END-YEARMONTH
+               MOVE WS-RANGE-START-DATE TO STARTDATE
+               START EMPLOYEEFILE KEY IS >= STARTDATE
+                   INVALID KEY SET ENDOFFILE TO TRUE
+               END-START
+               IF WS-RESTART-COUNT > ZERO
+                   IF CKPT-WAS-RANGE-RUN
+                       DISPLAY "Restarting selective run after ",
+                               "checkpoint, skipping ",
+                               WS-RESTART-COUNT,
+                               " already-processed records"
+                       PERFORM VARYING WS-SKIP-INDEX FROM 1 BY 1
+                               UNTIL WS-SKIP-INDEX > WS-RESTART-COUNT
+                                   OR ENDOFFILE
+                           READ EMPLOYEEFILE NEXT RECORD
+                               AT END SET ENDOFFILE TO TRUE
+                           END-READ
+                       END-PERFORM
+                       MOVE WS-RESTART-COUNT TO WS-RECORDS-READ
+                   ELSE
+                       DISPLAY "Pending full-run restart checkpoint ",
+                               "found; leaving it for that run and ",
+                               "not skipping any records in this ",
+                               "selective run"
+                   END-IF
+                   OPEN EXTEND NEWEMPFILE
+                   OPEN EXTEND AUDITFILE
+                   OPEN EXTEND REJECTFILE
+                   OPEN EXTEND CEILINGFILE
+               ELSE
+                   OPEN OUTPUT NEWEMPFILE
+                   OPEN OUTPUT AUDITFILE
+                   OPEN OUTPUT REJECTFILE
+                   OPEN OUTPUT CEILINGFILE
+               END-IF
+           ELSE IF WS-RESTART-COUNT > ZERO
+               IF CKPT-WAS-RANGE-RUN
+                   DISPLAY "Pending selective-run restart checkpoint ",
+                           "found; leaving it for that run and not ",
+                           "skipping any records in this full run"
+               ELSE
+                   DISPLAY "Restarting after checkpoint, skipping ",
+                           WS-RESTART-COUNT,
+                           " already-processed records"
+                   PERFORM VARYING WS-SKIP-INDEX FROM 1 BY 1
+                           UNTIL WS-SKIP-INDEX > WS-RESTART-COUNT
+                               OR ENDOFFILE
+                       READ EMPLOYEEFILE NEXT RECORD
+                           AT END SET ENDOFFILE TO TRUE
+                       END-READ
+                   END-PERFORM
+                   MOVE WS-RESTART-COUNT TO WS-RECORDS-READ
+               END-IF
+               OPEN EXTEND NEWEMPFILE
+               OPEN EXTEND AUDITFILE
+               OPEN EXTEND REJECTFILE
+               OPEN EXTEND CEILINGFILE
+           ELSE
+               OPEN OUTPUT NEWEMPFILE
+               OPEN OUTPUT AUDITFILE
+               OPEN OUTPUT REJECTFILE
+               OPEN OUTPUT CEILINGFILE
+           END-IF.
+           OPEN OUTPUT GENDERREPORT.
+           OPEN OUTPUT CONTROLFILE.
+           SET FILES-ARE-OPEN TO TRUE.
+
+		   IF NOT ENDOFFILE
+		       READ EMPLOYEEFILE NEXT RECORD
+			    AT END SET ENDOFFILE TO TRUE
+			   END-READ
+		   END-IF.
+		   PERFORM 0065-CHECK-RANGE-END.
+		   PERFORM 0200-PROCESS-EMPLOYEES UNTIL ENDOFFILE.
+		   SET FULL-RUN-COMPLETE TO TRUE.
+		   PERFORM 9000-END-PROGRAM.
+	   0100-END.
+
+       0065-CHECK-RANGE-END.
+      * Range-mode runs stop as soon as STARTDATE passes the end of
+      * the requested window, even though EMPFILE.DAT has more
+      * records after it (they just aren't part of this reprocessing
+      * run).
+           IF RANGE-MODE-ON AND NOT ENDOFFILE
+               IF STARTDATE > WS-RANGE-END-DATE
+                   SET ENDOFFILE TO TRUE
+               END-IF
+           END-IF.
+       0065-END.
+
+       0055-PARSE-COMMAND-LINE.
+           MOVE "N" TO WS-RANGE-MODE.
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+           IF WS-COMMAND-LINE NOT = SPACES
+               UNSTRING WS-COMMAND-LINE DELIMITED BY SPACE
+                   INTO WS-RANGE-START-YEARMONTH
+                        WS-RANGE-END-YEARMONTH
+               END-UNSTRING
+               MOVE WS-RANGE-START-YEARMONTH(1:4) TO RS-START-YEAR
+               MOVE WS-RANGE-START-YEARMONTH(5:2) TO RS-START-MONTH
+               MOVE WS-RANGE-END-YEARMONTH(1:4) TO RS-END-YEAR
+               MOVE WS-RANGE-END-YEARMONTH(5:2) TO RS-END-MONTH
+               SET RANGE-MODE-ON TO TRUE
+           END-IF.
+       0055-END.
+
+       0050-INITIALIZE-TABLES.
+           MOVE "WAREHOUSE"          TO WS-COLA-DEPT(1)
+           MOVE 1.0400               TO WS-COLA-PCT(1)
+           MOVE 1.0100               TO WS-COLA-NEW-HIRE-PCT(1)
+           MOVE 3500.00              TO WS-DEPT-MAX-RATE(1)
+
+           MOVE "SALES"              TO WS-COLA-DEPT(2)
+           MOVE 1.0350               TO WS-COLA-PCT(2)
+           MOVE 1.0150               TO WS-COLA-NEW-HIRE-PCT(2)
+           MOVE 4500.00              TO WS-DEPT-MAX-RATE(2)
+
+           MOVE "ADMINISTRATION"     TO WS-COLA-DEPT(3)
+           MOVE 1.0300               TO WS-COLA-PCT(3)
+           MOVE 1.0150               TO WS-COLA-NEW-HIRE-PCT(3)
+           MOVE 4000.00              TO WS-DEPT-MAX-RATE(3)
+
+           MOVE "MANAGEMENT"         TO WS-COLA-DEPT(4)
+           MOVE 1.0250               TO WS-COLA-PCT(4)
+           MOVE 1.0200               TO WS-COLA-NEW-HIRE-PCT(4)
+           MOVE 6500.00              TO WS-DEPT-MAX-RATE(4)
+
+           MOVE "CUSTOMER SERVICE"   TO WS-COLA-DEPT(5)
+           MOVE 1.0450               TO WS-COLA-PCT(5)
+           MOVE 1.0200               TO WS-COLA-NEW-HIRE-PCT(5)
+           MOVE 3500.00              TO WS-DEPT-MAX-RATE(5)
+
+           MOVE "IT"                 TO WS-COLA-DEPT(6)
+           MOVE 1.0300               TO WS-COLA-PCT(6)
+           MOVE 1.0150               TO WS-COLA-NEW-HIRE-PCT(6)
+           MOVE 5500.00              TO WS-DEPT-MAX-RATE(6)
+
+           MOVE "OTHER"              TO WS-COLA-DEPT(7)
+           MOVE WS-DEFAULT-COLA-PCT       TO WS-COLA-PCT(7)
+           MOVE WS-DEFAULT-NEW-HIRE-PCT   TO WS-COLA-NEW-HIRE-PCT(7)
+           MOVE 4000.00              TO WS-DEPT-MAX-RATE(7).
+       0050-END.
+
+       0060-LOAD-CHECKPOINT.
+      * A range-mode (new-hire correction) run still needs to know
+      * WS-RESTART-COUNT so it can tell whether a full-run restart is
+      * pending and avoid truncating that run's output (see 0100), but
+      * it must NOT pull the main run's accumulated report totals into
+      * its own -- those belong to a different subset of EMPFILE.DAT.
+           MOVE ZERO TO WS-RESTART-COUNT.
+           OPEN INPUT CHECKPOINTFILE.
+           IF WS-CHECKPOINT-KEY = "00"
+               READ CHECKPOINTFILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-RECORDS-READ TO WS-RESTART-COUNT
+                       MOVE CKPT-RUN-MODE TO WS-CKPT-RUN-MODE
+                       IF WS-RESTART-COUNT > ZERO
+                           AND NOT RANGE-MODE-ON
+                           AND NOT CKPT-WAS-RANGE-RUN
+                           PERFORM 0062-RESTORE-ACCUMULATORS
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINTFILE
+           END-IF.
+       0060-END.
+
+       0062-RESTORE-ACCUMULATORS.
+           MOVE CKPT-EMPLOYEE-COUNT  TO WS-EMPLOYEE-COUNT.
+           MOVE CKPT-INPUT-COUNT     TO WS-INPUT-COUNT.
+           MOVE CKPT-INPUT-DOLLARS   TO WS-INPUT-DOLLARS.
+           MOVE CKPT-OUTPUT-DOLLARS  TO WS-OUTPUT-DOLLARS.
+           MOVE CKPT-REJECT-COUNT    TO WS-REJECT-COUNT.
+           MOVE CKPT-CEILING-COUNT   TO WS-CEILING-COUNT.
+           PERFORM VARYING COLA-IDX FROM 1 BY 1 UNTIL COLA-IDX > 7
+               MOVE CKPT-DEPT-HEADCOUNT(COLA-IDX)
+                   TO WS-DEPT-HEADCOUNT(COLA-IDX)
+               MOVE CKPT-DEPT-OLD-TOTAL(COLA-IDX)
+                   TO WS-DEPT-OLD-TOTAL(COLA-IDX)
+               MOVE CKPT-DEPT-NEW-TOTAL(COLA-IDX)
+                   TO WS-DEPT-NEW-TOTAL(COLA-IDX)
+               MOVE CKPT-DEPT-MALE-COUNT(COLA-IDX)
+                   TO WS-DEPT-MALE-COUNT(COLA-IDX)
+               MOVE CKPT-DEPT-MALE-TOTAL(COLA-IDX)
+                   TO WS-DEPT-MALE-TOTAL(COLA-IDX)
+               MOVE CKPT-DEPT-FEMALE-COUNT(COLA-IDX)
+                   TO WS-DEPT-FEMALE-COUNT(COLA-IDX)
+               MOVE CKPT-DEPT-FEMALE-TOTAL(COLA-IDX)
+                   TO WS-DEPT-FEMALE-TOTAL(COLA-IDX)
+               MOVE CKPT-DEPT-OTHERG-COUNT(COLA-IDX)
+                   TO WS-DEPT-OTHERG-COUNT(COLA-IDX)
+               MOVE CKPT-DEPT-OTHERG-TOTAL(COLA-IDX)
+                   TO WS-DEPT-OTHERG-TOTAL(COLA-IDX)
+           END-PERFORM.
+       0062-END.
+
+       0070-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINTFILE.
+           MOVE WS-RECORDS-READ      TO CKPT-RECORDS-READ.
+           IF RANGE-MODE-ON
+               MOVE "R" TO CKPT-RUN-MODE
+           ELSE
+               MOVE "F" TO CKPT-RUN-MODE
+           END-IF.
+           MOVE WS-EMPLOYEE-COUNT    TO CKPT-EMPLOYEE-COUNT.
+           MOVE WS-INPUT-COUNT       TO CKPT-INPUT-COUNT.
+           MOVE WS-INPUT-DOLLARS     TO CKPT-INPUT-DOLLARS.
+           MOVE WS-OUTPUT-DOLLARS    TO CKPT-OUTPUT-DOLLARS.
+           MOVE WS-REJECT-COUNT      TO CKPT-REJECT-COUNT.
+           MOVE WS-CEILING-COUNT     TO CKPT-CEILING-COUNT.
+           PERFORM VARYING COLA-IDX FROM 1 BY 1 UNTIL COLA-IDX > 7
+               MOVE WS-DEPT-HEADCOUNT(COLA-IDX)
+                   TO CKPT-DEPT-HEADCOUNT(COLA-IDX)
+               MOVE WS-DEPT-OLD-TOTAL(COLA-IDX)
+                   TO CKPT-DEPT-OLD-TOTAL(COLA-IDX)
+               MOVE WS-DEPT-NEW-TOTAL(COLA-IDX)
+                   TO CKPT-DEPT-NEW-TOTAL(COLA-IDX)
+               MOVE WS-DEPT-MALE-COUNT(COLA-IDX)
+                   TO CKPT-DEPT-MALE-COUNT(COLA-IDX)
+               MOVE WS-DEPT-MALE-TOTAL(COLA-IDX)
+                   TO CKPT-DEPT-MALE-TOTAL(COLA-IDX)
+               MOVE WS-DEPT-FEMALE-COUNT(COLA-IDX)
+                   TO CKPT-DEPT-FEMALE-COUNT(COLA-IDX)
+               MOVE WS-DEPT-FEMALE-TOTAL(COLA-IDX)
+                   TO CKPT-DEPT-FEMALE-TOTAL(COLA-IDX)
+               MOVE WS-DEPT-OTHERG-COUNT(COLA-IDX)
+                   TO CKPT-DEPT-OTHERG-COUNT(COLA-IDX)
+               MOVE WS-DEPT-OTHERG-TOTAL(COLA-IDX)
+                   TO CKPT-DEPT-OTHERG-TOTAL(COLA-IDX)
+           END-PERFORM.
+           WRITE CHECKPOINTRECORD.
+           CLOSE CHECKPOINTFILE.
+       0070-END.
+
+       0210-DETERMINE-COLA-PERCENT.
+      * Default to the standard contract percentages, then see if
+      * DEPARTMENT matches one of the negotiated tiers.
+           MOVE WS-DEFAULT-COLA-PCT TO WS-APPLIED-COLA-PCT.
+           PERFORM 0220-CHECK-TENURE.
+
+           MOVE 7 TO WS-DEPT-MATCH-IDX.
+           MOVE "N" TO WS-DEPT-FOUND-FLAG.
+           SET COLA-IDX TO 1.
+           SEARCH WS-COLA-ENTRY
+               AT END
+                   CONTINUE
+               WHEN WS-COLA-DEPT(COLA-IDX) = DEPARTMENT
+                   SET DEPT-FOUND TO TRUE
+                   MOVE COLA-IDX TO WS-DEPT-MATCH-IDX
+                   IF UNDER-ONE-YEAR
+                       MOVE WS-COLA-NEW-HIRE-PCT(COLA-IDX)
+                            TO WS-APPLIED-COLA-PCT
+                   ELSE
+                       MOVE WS-COLA-PCT(COLA-IDX)
+                            TO WS-APPLIED-COLA-PCT
+                   END-IF
+           END-SEARCH.
+
+           IF UNDER-ONE-YEAR
+              AND WS-APPLIED-COLA-PCT = WS-DEFAULT-COLA-PCT
+               MOVE WS-DEFAULT-NEW-HIRE-PCT TO WS-APPLIED-COLA-PCT
+           END-IF.
+       0210-END.
+
+       0220-CHECK-TENURE.
+           MOVE "N" TO WS-UNDER-ONE-YEAR.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD.
+           MOVE WS-TODAY-YEAR TO WS-ANNIV-YEAR.
+           SUBTRACT 1 FROM WS-ANNIV-YEAR.
+           MOVE WS-TODAY-MONTH TO WS-ANNIV-MONTH.
+           MOVE WS-TODAY-DAY TO WS-ANNIV-DAY.
+      * Employee is under one year of service if their start date is
+      * later than today's date one year ago.
+           IF STARTDATE > WS-ONE-YEAR-AGO
+               SET UNDER-ONE-YEAR TO TRUE
+           END-IF.
+       0220-END.
+
+       0230-VALIDATE-EMPLOYEE.
+           SET RECORD-IS-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-CODE.
+           MOVE SPACES TO WS-REJECT-TEXT.
+           ADD 1 TO WS-INPUT-COUNT.
+           COMPUTE WS-RECORD-DOLLARS = HOURLYRATE * HOURSWORKED.
+           ADD WS-RECORD-DOLLARS TO WS-INPUT-DOLLARS.
+
+           IF EMPLOYEEID = ZERO
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "R001" TO WS-REJECT-CODE
+               MOVE "MISSING EMPLOYEE ID" TO WS-REJECT-TEXT
+           ELSE IF HOURLYRATE = ZERO
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "R002" TO WS-REJECT-CODE
+               MOVE "ZERO OR INVALID HOURLY RATE" TO WS-REJECT-TEXT
+           ELSE IF HOURSWORKED = ZERO
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "R003" TO WS-REJECT-CODE
+               MOVE "ZERO HOURS WORKED" TO WS-REJECT-TEXT
+           ELSE IF HOURSWORKED > 744
+               SET RECORD-IS-INVALID TO TRUE
+               MOVE "R004" TO WS-REJECT-CODE
+               MOVE "HOURS WORKED EXCEEDS MAXIMUM" TO WS-REJECT-TEXT
+           END-IF END-IF END-IF END-IF.
+       0230-END.
+
+       0240-WRITE-REJECT.
+           MOVE EMPLOYEEID TO REJECT-EMPLOYEEID.
+           MOVE WS-REJECT-CODE TO REJECT-REASON-CODE.
+           MOVE WS-REJECT-TEXT TO REJECT-REASON-TEXT.
+           WRITE REJECTRECORD AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-REJECT-COUNT.
+       0240-END.
+
+	   0200-PROCESS-EMPLOYEES.
+           PERFORM 0230-VALIDATE-EMPLOYEE.
+           IF RECORD-IS-INVALID
+               PERFORM 0240-WRITE-REJECT
+           ELSE
+               PERFORM 0210-DETERMINE-COLA-PERCENT
+               MOVE EMPLOYEEID TO NEW-EMPLOYEEID
+               MOVE LASTNAME TO NEW-LASTNAME
+               MOVE FIRSTNAME TO NEW-FIRSTNAME
+               MOVE STARTDATE TO NEW-STARTDATE
+               MOVE HOURSWORKED TO NEW-HOURSWORKED
+               MOVE HOURLYRATE TO WS-OLD-HOURLY-RATE
+               COMPUTE HOURLYRATE = HOURLYRATE * WS-APPLIED-COLA-PCT
+               PERFORM 0270-CHECK-CEILING
+               MOVE HOURLYRATE TO NEW-HOURLY-RATE
+               MOVE DEPARTMENT TO NEW-DEPARTMENT
+               MOVE GENDER TO NEW-GENDER
+               WRITE NEWEMPLOYEE AFTER ADVANCING 1 LINE
+
+               MOVE EMPLOYEEID TO AUDIT-EMPLOYEEID
+               MOVE WS-OLD-HOURLY-RATE TO AUDIT-OLD-RATE
+               MOVE HOURLYRATE TO AUDIT-NEW-RATE
+               MOVE WS-RUN-DATE TO AUDIT-RUN-DATE
+               WRITE AUDITRECORD AFTER ADVANCING 1 LINE
+
+               ADD 1 TO WS-EMPLOYEE-COUNT
+               ADD 1 TO WS-DEPT-HEADCOUNT(WS-DEPT-MATCH-IDX)
+               COMPUTE WS-RECORD-DOLLARS =
+                   WS-OLD-HOURLY-RATE * HOURSWORKED
+               ADD WS-RECORD-DOLLARS
+                   TO WS-DEPT-OLD-TOTAL(WS-DEPT-MATCH-IDX)
+               COMPUTE WS-RECORD-DOLLARS = HOURLYRATE * HOURSWORKED
+               ADD WS-RECORD-DOLLARS
+                   TO WS-DEPT-NEW-TOTAL(WS-DEPT-MATCH-IDX)
+               ADD WS-RECORD-DOLLARS TO WS-OUTPUT-DOLLARS
+               PERFORM 0290-ACCUMULATE-GENDER
+           END-IF.
+           ADD 1 TO WS-RECORDS-READ.
+           IF FUNCTION MOD(WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 0070-WRITE-CHECKPOINT
+           END-IF.
+			READ EMPLOYEEFILE NEXT RECORD
+			  AT END SET ENDOFFILE TO TRUE
+			END-READ.
+           PERFORM 0065-CHECK-RANGE-END.
+
+	   0200-END.
+
+
+       0270-CHECK-CEILING.
+           MOVE "N" TO WS-OVER-CEILING.
+           IF HOURLYRATE > WS-DEPT-MAX-RATE(WS-DEPT-MATCH-IDX)
+               SET RATE-OVER-CEILING TO TRUE
+               MOVE HOURLYRATE TO WS-COMPUTED-RATE
+               MOVE EMPLOYEEID TO CEILING-EMPLOYEEID
+               MOVE DEPARTMENT TO CEILING-DEPARTMENT
+               MOVE WS-COMPUTED-RATE TO CEILING-COMPUTED-RATE
+               MOVE WS-DEPT-MAX-RATE(WS-DEPT-MATCH-IDX)
+                    TO CEILING-CAPPED-RATE
+               MOVE WS-DEPT-MAX-RATE(WS-DEPT-MATCH-IDX)
+                    TO CEILING-MAX-RATE
+               WRITE CEILINGRECORD AFTER ADVANCING 1 LINE
+               MOVE WS-DEPT-MAX-RATE(WS-DEPT-MATCH-IDX) TO HOURLYRATE
+               ADD 1 TO WS-CEILING-COUNT
+           END-IF.
+       0270-END.
+
+       0290-ACCUMULATE-GENDER.
+           EVALUATE GENDER
+               WHEN "M"
+                   ADD 1 TO WS-DEPT-MALE-COUNT(WS-DEPT-MATCH-IDX)
+                   ADD HOURLYRATE
+                       TO WS-DEPT-MALE-TOTAL(WS-DEPT-MATCH-IDX)
+               WHEN "F"
+                   ADD 1 TO WS-DEPT-FEMALE-COUNT(WS-DEPT-MATCH-IDX)
+                   ADD HOURLYRATE
+                       TO WS-DEPT-FEMALE-TOTAL(WS-DEPT-MATCH-IDX)
+               WHEN OTHER
+                   ADD 1 TO WS-DEPT-OTHERG-COUNT(WS-DEPT-MATCH-IDX)
+                   ADD HOURLYRATE
+                       TO WS-DEPT-OTHERG-TOTAL(WS-DEPT-MATCH-IDX)
+           END-EVALUATE.
+       0290-END.
+
+       0295-PRINT-GENDER-EQUITY-REPORT.
+           PERFORM VARYING COLA-IDX FROM 1 BY 1 UNTIL COLA-IDX > 7
+               IF WS-DEPT-MALE-COUNT(COLA-IDX) > ZERO
+                   MOVE WS-COLA-DEPT(COLA-IDX) TO GR-DEPARTMENT
+                   MOVE "MALE" TO GR-GENDER
+                   MOVE WS-DEPT-MALE-COUNT(COLA-IDX) TO GR-HEADCOUNT
+                   COMPUTE GR-AVG-RATE ROUNDED =
+                       WS-DEPT-MALE-TOTAL(COLA-IDX)
+                           / WS-DEPT-MALE-COUNT(COLA-IDX)
+                   WRITE GENDERREPORTLINE AFTER ADVANCING 1 LINE
+               END-IF
+               IF WS-DEPT-FEMALE-COUNT(COLA-IDX) > ZERO
+                   MOVE WS-COLA-DEPT(COLA-IDX) TO GR-DEPARTMENT
+                   MOVE "FEMALE" TO GR-GENDER
+                   MOVE WS-DEPT-FEMALE-COUNT(COLA-IDX) TO GR-HEADCOUNT
+                   COMPUTE GR-AVG-RATE ROUNDED =
+                       WS-DEPT-FEMALE-TOTAL(COLA-IDX)
+                           / WS-DEPT-FEMALE-COUNT(COLA-IDX)
+                   WRITE GENDERREPORTLINE AFTER ADVANCING 1 LINE
+               END-IF
+               IF WS-DEPT-OTHERG-COUNT(COLA-IDX) > ZERO
+                   MOVE WS-COLA-DEPT(COLA-IDX) TO GR-DEPARTMENT
+                   MOVE "OTHER" TO GR-GENDER
+                   MOVE WS-DEPT-OTHERG-COUNT(COLA-IDX) TO GR-HEADCOUNT
+                   COMPUTE GR-AVG-RATE ROUNDED =
+                       WS-DEPT-OTHERG-TOTAL(COLA-IDX)
+                           / WS-DEPT-OTHERG-COUNT(COLA-IDX)
+                   WRITE GENDERREPORTLINE AFTER ADVANCING 1 LINE
+               END-IF
+           END-PERFORM.
+       0295-END.
+
+       0300-PRINT-CONTROL-TOTALS.
+           MOVE WS-INPUT-COUNT TO CT-INPUT-COUNT.
+           MOVE WS-INPUT-DOLLARS TO CT-INPUT-DOLLARS.
+           MOVE WS-EMPLOYEE-COUNT TO CT-OUTPUT-COUNT.
+           MOVE WS-OUTPUT-DOLLARS TO CT-OUTPUT-DOLLARS.
+           MOVE WS-REJECT-COUNT TO CT-REJECT-COUNT.
+           COMPUTE WS-OUTPUT-PLUS-REJECT =
+               WS-EMPLOYEE-COUNT + WS-REJECT-COUNT.
+           IF WS-INPUT-COUNT = WS-OUTPUT-PLUS-REJECT
+               MOVE "YES" TO CT-BALANCED
+           ELSE
+               MOVE "NO " TO CT-BALANCED
+           END-IF.
+           WRITE CONTROLREPORTLINE AFTER ADVANCING 1 LINE.
+           DISPLAY "CONTROL TOTALS: INPUT COUNT=", WS-INPUT-COUNT,
+                   " OUTPUT+REJECT COUNT=", WS-OUTPUT-PLUS-REJECT,
+                   " BALANCED=", CT-BALANCED.
+           DISPLAY "CONTROL TOTALS: INPUT DOLLARS=", WS-INPUT-DOLLARS,
+                   " OUTPUT DOLLARS=", WS-OUTPUT-DOLLARS.
+       0300-END.
+
+       0280-PRINT-DEPARTMENT-SUMMARY.
+           DISPLAY "DEPARTMENT PAYROLL SUMMARY".
+           DISPLAY "DEPARTMENT                      HEADCOUNT"
+                   "      OLD PAYROLL      NEW PAYROLL".
+           PERFORM VARYING COLA-IDX FROM 1 BY 1
+                   UNTIL COLA-IDX > 7
+               IF WS-DEPT-HEADCOUNT(COLA-IDX) > ZERO
+                   DISPLAY WS-COLA-DEPT(COLA-IDX), "  ",
+                           WS-DEPT-HEADCOUNT(COLA-IDX), "  ",
+                           WS-DEPT-OLD-TOTAL(COLA-IDX), "  ",
+                           WS-DEPT-NEW-TOTAL(COLA-IDX)
+               END-IF
+           END-PERFORM.
+       0280-END.
+
+	   9000-END-PROGRAM.
+           IF FILES-ARE-OPEN
+               PERFORM 0295-PRINT-GENDER-EQUITY-REPORT
+               PERFORM 0300-PRINT-CONTROL-TOTALS
+               CLOSE EMPLOYEEFILE, NEWEMPFILE, AUDITFILE, REJECTFILE,
+                   CEILINGFILE, GENDERREPORT, CONTROLFILE
+           END-IF.
+      * Only a genuine full (non-range-mode) run that actually reached
+      * end of file gets to reset the checkpoint to zero -- a range-
+      * mode reprocessing run, or a run that aborted before it even
+      * opened EMPLOYEEFILE, must leave any pending restart point on
+      * CHECKPOINT.DAT untouched.
+           IF FULL-RUN-COMPLETE AND NOT RANGE-MODE-ON
+               MOVE ZERO TO WS-RECORDS-READ
+               PERFORM 0070-WRITE-CHECKPOINT
+           END-IF.
+           DISPLAY "Number of employees processed: ", WS-EMPLOYEE-COUNT.
+           DISPLAY "Number of employees rejected:  ", WS-REJECT-COUNT.
+           DISPLAY "Number of ceiling exceptions:  ", WS-CEILING-COUNT.
+           PERFORM 0280-PRINT-DEPARTMENT-SUMMARY.
+           STOP RUN.
+
+          END PROGRAM EMPLOYEERAISE.
