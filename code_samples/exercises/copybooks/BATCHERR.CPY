@@ -0,0 +1,10 @@
+      *Common batch-step error record.  Every step in the nightly
+      *batch job logs a failure in this same layout instead of each
+      *program inventing its own error format, so BATCHERRORLOG.DAT
+      *can be reviewed as a single consistent file no matter which
+      *step failed.
+       01  BATCH-ERROR-RECORD.
+           05  BERR-STEP-NAME      PIC X(20).
+           05  BERR-RUN-DATE       PIC 9(8).
+           05  BERR-RETURN-CODE    PIC 9(4).
+           05  BERR-MESSAGE        PIC X(40).
