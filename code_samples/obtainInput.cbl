@@ -1,24 +1,128 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "OBTAININPUT".
       *This is a comment in COBOL
+
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECIPIENTFILE ASSIGN TO "RECIPIENTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECIPIENT-CHECK-KEY.
+
+           SELECT LETTERFILE ASSIGN TO "LETTERS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+      *One mail-merge recipient: a name plus the couple of merge
+      *fields the form letter fills in.
+       FD RECIPIENTFILE.
+       01 RECIPIENTRECORD.
+           88 ENDOFRECIPIENTS          VALUE HIGH-VALUES.
+           05 RECIPIENT-NAME           PIC X(20).
+           05 RECIPIENT-DEPARTMENT     PIC X(20).
+           05 RECIPIENT-EVENT          PIC X(30).
+
+       FD LETTERFILE.
+       01 LETTERLINE PIC X(132).
+
        WORKING-STORAGE SECTION.
       *Place to store variables
       *To declare a variable: start with a level number
       *(Level number: A level number is a one-digit or two-digit int
-      *between 01 and 49, or one of three special level numbers: 66, 77, or 88)  
+      *between 01 and 49, or one of three special level numbers: 66, 77, or 88)
       *01 -> the lowest level number === highest level of element.
 
       *PIC (picture) clause -> byte-by-byte def of the format of a var.
        01 NAME PIC A(20).
-    
-     
-       PROCEDURE DIVISION. 
+
+       01 WS-RECIPIENT-CHECK-KEY PIC XX.
+
+      *Batch mode: passing "BATCH" on the command line turns this into
+      *the mail-merge letter generator instead of the original
+      *single-name interactive greeting, so a whole mailing list can
+      *be run in one pass instead of hand-editing a form letter per
+      *recipient.
+       01 WS-COMMAND-LINE PIC X(80).
+       01 WS-BATCH-MODE PIC X VALUE "N".
+           88 BATCH-MODE-ON VALUE "Y".
+
+       PROCEDURE DIVISION.
        0100-START-HERE .
-               DISPLAY "Hello! Please enter your name:".
-               ACCEPT NAME.
-               DISPLAY "It's nice to meet you, ", NAME.
+           MOVE "N" TO WS-BATCH-MODE.
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+           IF WS-COMMAND-LINE(1:5) = "BATCH"
+               SET BATCH-MODE-ON TO TRUE
+           END-IF.
+
+           IF BATCH-MODE-ON
+               PERFORM 0300-RUN-MAIL-MERGE THRU 0300-END
+           ELSE
+               DISPLAY "Hello! Please enter your name:"
+               ACCEPT NAME
+               DISPLAY "It's nice to meet you, ", NAME
+           END-IF.
            STOP RUN.
+       0100-END.
+
+       0300-RUN-MAIL-MERGE.
+           OPEN INPUT RECIPIENTFILE.
+           IF WS-RECIPIENT-CHECK-KEY NOT = "00"
+               DISPLAY "Non-zero file status: ",
+                       WS-RECIPIENT-CHECK-KEY
+               MOVE 8 TO RETURN-CODE
+               GO TO 0300-END
+           END-IF.
+           OPEN OUTPUT LETTERFILE.
+
+           READ RECIPIENTFILE
+               AT END SET ENDOFRECIPIENTS TO TRUE
+           END-READ.
+           PERFORM 0320-WRITE-LETTER UNTIL ENDOFRECIPIENTS.
+
+           CLOSE RECIPIENTFILE, LETTERFILE.
+       0300-END.
+
+      *Templated letter body, one recipient per letter, with a blank
+      *line between letters so LETTERS.DAT prints as separate pages
+      *instead of one run-on block of text.
+       0320-WRITE-LETTER.
+           MOVE SPACES TO LETTERLINE.
+           STRING "Dear " DELIMITED BY SIZE
+                   FUNCTION TRIM(RECIPIENT-NAME) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+               INTO LETTERLINE
+           END-STRING.
+           WRITE LETTERLINE.
+
+           MOVE SPACES TO LETTERLINE.
+           WRITE LETTERLINE.
+
+           MOVE SPACES TO LETTERLINE.
+           STRING "We are delighted to invite you, as a member of the "
+                       DELIMITED BY SIZE
+                   FUNCTION TRIM(RECIPIENT-DEPARTMENT) DELIMITED BY SIZE
+                   " department, to " DELIMITED BY SIZE
+                   FUNCTION TRIM(RECIPIENT-EVENT) DELIMITED BY SIZE
+                   "." DELIMITED BY SIZE
+               INTO LETTERLINE
+           END-STRING.
+           WRITE LETTERLINE.
+
+           MOVE SPACES TO LETTERLINE.
+           WRITE LETTERLINE.
+
+           MOVE SPACES TO LETTERLINE.
+           STRING "Sincerely," DELIMITED BY SIZE INTO LETTERLINE
+           END-STRING.
+           WRITE LETTERLINE.
+
+           MOVE SPACES TO LETTERLINE.
+           WRITE LETTERLINE.
+
+           READ RECIPIENTFILE
+               AT END SET ENDOFRECIPIENTS TO TRUE
+           END-READ.
+       0320-END.
+
        END PROGRAM OBTAININPUT.
